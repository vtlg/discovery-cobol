@@ -10,8 +10,15 @@
       * PRODUTOS BANCARIOS.                                             
       *                                                                 
       *---------------------------------------------------------------- 
-LADLA * 26/05/13 | LEANDRO   | INCLUIR GRAVACAO DE LOG AUDITORIA        
-      *---------------------------------------------------------------- 
+LADLA * 26/05/13 | LEANDRO   | INCLUIR GRAVACAO DE LOG AUDITORIA
+RSAN  * 08/08/26 | R.SANTOS  | SIMULA (DRY-RUN) NA EXCLUSAO PARCEIRO/PRD
+RSAN  * 08/08/26 | R.SANTOS  | MQCLOSE E COMPCODE APOS MQOPEN CLIENTQ
+RSAN  * 08/08/26 | R.SANTOS  | OVERFLOW DA TS ALTERACAO PARA MPDT083
+RSAN  * 08/08/26 | R.SANTOS  | CUR_402_013 SEM LIMITE DE 16 LINHAS
+RSAN  * 08/08/26 | R.SANTOS  | CONSULTA PORTADOR EMISSOR (TELA PONTO VENDA)
+RSAN  * 08/08/26 | R.SANTOS  | LOG CENTRALIZADO DE ERROS DB2 (PCSPSQLE)
+RSAN  * 08/08/26 | R.SANTOS  | VERIFICACAO DE RETORNO APOS LINK PCSPOS10
+      *----------------------------------------------------------------
       *                                                                 
        CONFIGURATION                    SECTION.                        
        SPECIAL-NAMES.                                                   
@@ -21,9 +28,10 @@ LADLA * 26/05/13 | LEANDRO   | INCLUIR GRAVACAO DE LOG AUDITORIA
                                                                         
        FILE-CONTROL.                                                    
                                                                         
-           SELECT  ENTRADA1   ASSIGN   TO    E1DQ9730.                  
-           SELECT  ENTRADA2   ASSIGN   TO    E2DQ9730.                  
-           SELECT  SALIDA1    ASSIGN   TO    S1DQ9730.                  
+           SELECT  ENTRADA1   ASSIGN   TO    E1DQ9730.
+           SELECT  ENTRADA2   ASSIGN   TO    E2DQ9730.
+           SELECT  SALIDA1    ASSIGN   TO    S1DQ9730.
+RSAN       SELECT  ERROENT2   ASSIGN   TO    E2REJ9730.
                                                                         
       *+---------------------------------------------------------------+
       *                      DATA   DIVISION                            
@@ -39,14 +47,29 @@ LADLA * 26/05/13 | LEANDRO   | INCLUIR GRAVACAO DE LOG AUDITORIA
            RECORD CONTAINS 500   CHARACTERS.                            
        01  R-ENTRADA1     PIC X(500).                                   
                                                                         
-       FD  ENTRADA2                                                     
-           RECORDING MODE IS F                                          
-           BLOCK CONTAINS 0 RECORDS               
-           DATA RECORD IS RG-FENTRADA1                                  		   
-           RECORD CONTAINS 160   CHARACTERS.                            
-       01  RG-FENTRADA1                   PIC X(401).                    
-                                                                        
-       FD  SALIDA1                                                      
+RSAN   FD  ENTRADA2
+RSAN  ***  REGISTRO PASSA A SER DE TAMANHO VARIAVEL (160 A 401 BYTES)
+RSAN  ***  PARA QUE OS BYTES ALEM DE 160 SEJAM REALMENTE LIDOS - COM
+RSAN  ***  RECORD CONTAINS FIXO EM 160 O READ NUNCA TRANSFERIA O QUE
+RSAN  ***  HOUVESSE DEPOIS DO BYTE 160, E A VERIFICACAO DE REGISTRO
+RSAN  ***  MALFORMADO EM 0006-LER-VALIDA-ENTRADA2 NUNCA DISPARAVA.
+RSAN       RECORDING MODE IS V
+RSAN       BLOCK CONTAINS 0 RECORDS
+RSAN       DATA RECORD IS RG-FENTRADA1
+RSAN       RECORD IS VARYING IN SIZE FROM 160 TO 401 CHARACTERS
+RSAN           DEPENDING ON WS-LEN-ENTRADA2.
+       01  RG-FENTRADA1                   PIC X(401).
+RSAN   01  FL-FENTRADA1-VALIDO  REDEFINES  RG-FENTRADA1.
+RSAN       05  FL-FENTRADA1-DADOS         PIC X(160).
+RSAN       05  FL-FENTRADA1-SOBRA         PIC X(241).
+
+RSAN   FD  ERROENT2
+RSAN       RECORDING MODE IS F
+RSAN       BLOCK CONTAINS 0 RECORDS
+RSAN       RECORD CONTAINS 160   CHARACTERS.
+RSAN   01  R-ERROENT2                     PIC X(160).
+
+       FD  SALIDA1                                                    
            RECORDING MODE IS F                                          
            BLOCK CONTAINS 0 RECORDS                                     
            RECORD CONTAINS 395   CHARACTERS.                            
@@ -55,42 +78,174 @@ LADLA * 26/05/13 | LEANDRO   | INCLUIR GRAVACAO DE LOG AUDITORIA
        WORKING-STORAGE                  SECTION.                        
                                                                        
       ***  CONSTANTES                                                   
-       01  CT-LITERALES.                                                
+       01  CT-LITERALES.
            05  CT-ATR980                   PIC X(06)  VALUE 'ATR980'.
-           05  CT-PCSPSD49                 PIC X(06)  VALUE 'PCSPSD49'.   
-           05  CT-ATRG005                  PIC X(06)  VALUE 'ATRG005'.   
-                                                                        
-      ***  COMUNICACAO DO COM O DB2.                                    
+           05  CT-PCSPSD49                 PIC X(08)  VALUE 'PCSPSD49'.
+RSAN       05  CT-PCSPSQLE                 PIC X(08)  VALUE 'PCSPSQLE'.
+           05  CT-ATRG005                  PIC X(06)  VALUE 'ATRG005'.
+RSAN  ***  PROGRAM-ID DESTE PROGRAMA TRUNCADO A 8 POSICOES - E O VALOR
+RSAN  ***  GRAVADO EM PROGRAMA OF DCLMPDT083 PELA PCSPSQLE, PARA
+RSAN  ***  IDENTIFICAR QUEM GEROU O ERRO (NAO O MODULO DB2 QUE O
+RSAN  ***  DETECTOU, QUE JA VEM DA SQLCA EM TB-SQLERRP).
+RSAN       05  CT-NOMEINTERNO              PIC X(08)  VALUE 'NOMEINTR'.
+
+RSAN  ***  AREA DE SIMULACAO (DRY-RUN) DA EXCLUSAO PARCEIRO/PRODUTO.
+RSAN    01  WS-AREA-SIMULA.
+RSAN        05  WS-CONT-SIMULA          PIC 9(07)  VALUE ZEROS.
+RSAN        05  WS-REL-SIMULA.
+RSAN            10  FILLER              PIC X(14)  VALUE
+RSAN                'SIMULACAO DEL '.
+RSAN            10  WS-RS-ENTIDADE      PIC X(04).
+RSAN            10  FILLER              PIC X(01)  VALUE SPACE.
+RSAN            10  WS-RS-PARCEIRO      PIC X(10).
+RSAN            10  FILLER              PIC X(01)  VALUE SPACE.
+RSAN            10  WS-RS-PRODUTO       PIC X(10).
+RSAN            10  FILLER              PIC X(01)  VALUE SPACE.
+RSAN            10  WS-RS-NOME          PIC X(40).
+RSAN            10  FILLER              PIC X(314) VALUE SPACES.
+
+RSAN  ***  AREA DE VALIDACAO DO LAYOUT DE ENTRADA2 (160 BYTES).
+RSAN    01  WS-AREA-VALIDA-ENTRADA2.
+RSAN        05  WS-FIM-ENTRADA2         PIC X(01)  VALUE 'N'.
+RSAN            88  FIM-ENTRADA2        VALUE 'S'.
+RSAN        05  WS-CONT-LIDOS-ENTRADA2  PIC 9(07)  VALUE ZEROS.
+RSAN        05  WS-CONT-REJEIT-ENTRADA2 PIC 9(07)  VALUE ZEROS.
+RSAN        05  WS-LEN-ENTRADA2         PIC S9(04) COMP.
+
+      *---------------------------------------------------------------.
+      *    AREA DE COMUNICACAO COM O QUEUE MANAGER (FILA CLIENTQ).
+      *    OS CAMPOS ABAIXO SAO OS PARAMETROS DA MQOPEN/MQCLOSE JA
+      *    REFERENCIADOS EM 0002-PROGRAMA-CALL.
+      *---------------------------------------------------------------.
+RSAN    01  WS-AREA-MQSERIES.
+RSAN        05  W03-HCONN               PIC S9(09)  COMP.
+RSAN        05  W03-HOBJ-CLIENTQ        PIC S9(09)  COMP.
+RSAN        05  W03-OPTIONS             PIC S9(09)  COMP.
+RSAN        05  W03-CLOSE-OPTIONS       PIC S9(09)  COMP  VALUE ZERO.
+RSAN        05  W03-COMPCODE            PIC S9(09)  COMP.
+RSAN            88  W03-COMPCODE-OK         VALUE ZERO.
+RSAN        05  W03-REASON              PIC S9(09)  COMP.
+RSAN        05  WS-MQ-COMPCODE-EDIT     PIC ----9.
+RSAN        05  WS-MQ-REASON-EDIT       PIC ----9.
+RSAN    01  MQOD.
+RSAN        05  OD-OBJECTNAME           PIC X(48)   VALUE SPACES.
+
+      *---------------------------------------------------------------.
+      *    AREA DA FILA DE TRANSIENT STORAGE DE ALTERACOES (READQ/
+      *    WRITEQ TS ABAIXO EM 0005-EXEC-CICS) E DO LIMITE A PARTIR DO
+      *    QUAL O CONTEUDO E TRANSBORDADO (OVERFLOW) PARA A TABELA
+      *    DURAVEL MPDT083 EM VEZ DE CONTINUAR CRESCENDO A FILA.
+      *---------------------------------------------------------------.
+RSAN    01  WS-AREA-TS-ALTERACAO.
+RSAN        05  WS-TS-ALTERACAO         PIC X(08)   VALUE 'ALTERACO'.
+RSAN        05  WS-CONTEUDO-TS          PIC X(200).
+RSAN        05  WS-ITEM-TS              PIC S9(04)  COMP.
+RSAN        05  WS-NUM-ITENS-TS         PIC S9(04)  COMP.
+RSAN        05  WS-TS-ALTERACAO-MAX     PIC S9(04)  COMP  VALUE 999.
+RSAN        05  WS-SQLCODE-OVERFLOW-TS  PIC S9(09)  COMP.
+
+      ***  COMUNICACAO DO COM O DB2.
            EXEC SQL  INCLUDE  SQLCA    END-EXEC.                        
                                                                         
       ***  TABELA DE PRODUTOS PARCEIROS.                                
            EXEC SQL  INCLUDE  PCSTBH02 END-EXEC.                        
 
-      ***  TABELA DE PRODUTOS PARCEIROS.                                
-           EXEC SQL  INCLUDE  MPDT083 END-EXEC.  
-                                                                        
-      ***  TABELA DE CODIGOS DO DB2.                                    
-       01  TBSQLERR.                                                    
-           COPY ATSQLERR.                                               
-                                                                        
-      ***  TELAS.                                                       
-       01  REG-COMPLEMENTAR.                                            
-           COPY PCSDS182.                                               
-                                                                        
-      *---- BOOKS SUB-ROTINA PCSPSD49                                   
-LADLA  COPY PCSDSD49 REPLACING  ==:PCSDSD49:== BY ==LOG==.              
+      ***  TABELA DE PRODUTOS PARCEIROS.
+           EXEC SQL  INCLUDE  MPDT083 END-EXEC.
+
+      ***  PORTADOR EMISSOR (CONSULTA DE PONTO DE VENDA).
+RSAN       EXEC SQL  INCLUDE  MPDT743 END-EXEC.
+
+      *---------------------------------------------------------------.
+      *    CHAVE DE CONSULTA DO PORTADOR EMISSOR (TELA DE PONTO DE
+      *    VENDA), RECEBIDA VIA REG-COMPLEMENTAR (PCSDS182) E USADA NA
+      *    JUNCAO MPDT743/MPDT007/MPDT013/MPDT414 EM 0004-SELECT-TABELA.
+      *---------------------------------------------------------------.
+RSAN    01  WS-AREA-INQUIRE-POS.
+RSAN        05  WS-CODENT-GDA           PIC X(04).
+RSAN        05  WS-CENTALTA-GDA         PIC X(04).
+RSAN        05  WS-CUENTA-GDA           PIC X(10).
+
+      *---------------------------------------------------------------.
+      *    COMMAREA DO LINK AO PCSPOS10 (CONSULTA DE PONTO DE VENDA) E
+      *    AREA DE VERIFICACAO DO RETORNO DESSE LINK (RESP DO EXEC CICS
+      *    E CODIGO DE RETORNO PROPRIO DO PCSPOS10 NO INICIO DA
+      *    COMMAREA).
+      *---------------------------------------------------------------.
+RSAN    01  WS-COMMAREA-PCSPOS10.
+RSAN        05  WS-PCSPOS10-RETORNO     PIC X(02).
+RSAN            88  WS-PCSPOS10-OK          VALUE '00'.
+RSAN        05  WS-PCSPOS10-DADOS       PIC X(198).
+RSAN    01  WS-RESP-PCSPOS10            PIC S9(08) COMP.
+RSAN    01  WS-RESP-PCSPOS10-EDIT       PIC ----9.
+
+      ***  TABELA DE CODIGOS DO DB2.
+       01  TBSQLERR.
+           COPY ATSQLERR.
+
+      *---- BOOKS SUB-ROTINA PCSPSD49
+LADLA  COPY PCSDSD49 REPLACING  ==:PCSDSD49:== BY ==LOG==.
+
+       LINKAGE                          SECTION.
+       01  DFHCOMMAREA.
+           COPY PCSDS001.
+RSAN
+RSAN  ***  TELA DE CONSULTA DE PORTADOR EMISSOR (PONTO DE VENDA) -
+RSAN  ***  VISAO ALTERNATIVA DA MESMA DFHCOMMAREA, PARA A TRANSACAO DE
+RSAN  ***  CONSULTA RECEBER CPL-CODENT/CENTALTA/CUENTA DO CHAMADOR (A
+RSAN  ***  EXCLUSAO PARCEIRO/PRODUTO E A CONSULTA DE PONTO DE VENDA NAO
+RSAN  ***  SAO CHAMADAS JUNTAS, ENTAO COMPARTILHAR A AREA NAO COLIDE).
+RSAN  ***  SEM BMS/SCREEN SECTION NESTE REPOSITORIO, ENTAO O CHAMADOR
+RSAN  ***  (LINK/XCTL) PREENCHE ESTES CAMPOS NA COMMAREA, DO MESMO
+RSAN  ***  JEITO QUE PCSMD024 RECEBE CA024-* NA SUA PROPRIA COMMAREA.
+RSAN   01  REG-COMPLEMENTAR REDEFINES DFHCOMMAREA.
+RSAN       COPY PCSDS182.
 
-       LINKAGE                          SECTION.                        
-       01  DFHCOMMAREA.                                                 
-           COPY PCSDS001.                                               
-                                                                        
       ***  PROCEDURE.                                                   
       *                                                                 
        PROCEDURE DIVISION USING DFHCOMMAREA.                            
-       MODULO-INICIAL                   SECTION.                        
-           PERFORM 100-00-INICIO.                                       
-           PERFORM 110-00-PROCESS0.                                     
-           PERFORM 900-00-FIM.                                          
+       MODULO-INICIAL                   SECTION.
+           PERFORM 100-00-INICIO.
+           PERFORM 110-00-PROCESS0.
+RSAN       PERFORM 0006-00-VALIDA-ENTRADA2.
+           PERFORM 900-00-FIM.
+
+RSAN   0006-00-VALIDA-ENTRADA2           SECTION.
+RSAN  *------------------------------.
+RSAN       PERFORM 0006-LER-VALIDA-ENTRADA2
+RSAN           UNTIL FIM-ENTRADA2.
+
+RSAN   0006-LER-VALIDA-ENTRADA2.
+RSAN  *------------------------------.
+RSAN       MOVE SPACES                  TO RG-FENTRADA1.
+RSAN       READ ENTRADA2
+RSAN           AT END
+RSAN               SET  FIM-ENTRADA2     TO TRUE
+RSAN           NOT AT END
+RSAN               ADD  1                TO WS-CONT-LIDOS-ENTRADA2
+RSAN  ***         WS-LEN-ENTRADA2 E O TAMANHO REAL DO REGISTRO LIDO
+RSAN  ***         (DEPENDING ON DA FD) - SE MAIOR QUE 160, O REGISTRO
+RSAN  ***         TRAZ DADOS ALEM DO LAYOUT ESPERADO E E MALFORMADO.
+RSAN               IF   WS-LEN-ENTRADA2 > 160
+RSAN                   PERFORM 0006-01-REJEITA-ENTRADA2
+RSAN               END-IF
+RSAN       END-READ.
+RSAN
+RSAN   0006-01-REJEITA-ENTRADA2.
+RSAN  *------------------------------.
+RSAN       ADD  1                        TO WS-CONT-REJEIT-ENTRADA2.
+RSAN       MOVE FL-FENTRADA1-DADOS       TO R-ERROENT2.
+RSAN       WRITE R-ERROENT2.
+
+RSAN   0007-LOG-ERRO-SQL.
+RSAN  *------------------------------.
+RSAN       MOVE CT-NOMEINTERNO          TO TB-PROGRAMA.
+RSAN       MOVE SQLCODE                 TO TB-SQLCODE.
+RSAN       MOVE SQLSTATE                TO TB-SQLSTATE.
+RSAN       MOVE SQLERRMC                TO TB-SQLERRMC.
+RSAN       MOVE SQLERRP                 TO TB-SQLERRP.
+RSAN       MOVE SQLWARN                 TO TB-SQLWARN.
+RSAN       CALL CT-PCSPSQLE             USING TBSQLERR.
 
        0005-UPDATE-TABELA.
       *------------------.                                              
@@ -108,63 +263,105 @@ LADLA  COPY PCSDSD49 REPLACING  ==:PCSDSD49:== BY ==LOG==.
                              (CADENA   = :DCLMPDT083.CADENA)            
            END-EXEC.                        
 							  
-      ***  LER O PARCEIRO/PRODUTO.                                      
-       0004-SELECT-TABELA                     SECTION.                        
-           EXEC SQL                                                     
-                 SELECT    CO_ENTIDADE        ,                         
-                           CO_EMPSA_PARCEIRA  ,                         
-                           CO_PRDTO_EMPRESA   ,                         
-                           NO_PRDTO_PARCEIRA  ,                         
-                           IC_SITUACAO        ,                         
-                           CO_CODENTUMO       ,                         
-                           CO_CODOFIUMO       ,                         
-                           CO_USUARIOUMO      ,                         
-                           CO_CODTERMUMO      ,                         
-                           TS_CONTCUR                                   
-                INTO                                                    
-                    :PCSTBH02.CO-ENTIDADE        ,                      
-                    :PCSTBH02.CO-EMPSA-PARCEIRA  ,                      
-                    :PCSTBH02.CO-PRDTO-EMPRESA   ,                      
-                    :PCSTBH02.NO-PRDTO-PARCEIRA  ,                      
-                    :PCSTBH02.IC-SITUACAO        ,                      
-                    :PCSTBH02.CO-CODENTUMO       ,                      
-                    :PCSTBH02.CO-CODOFIUMO       ,                      
-                    :PCSTBH02.CO-USUARIOUMO      ,                      
-                    :PCSTBH02.CO-CODTERMUMO      ,                      
-                    :PCSTBH02.TS-CONTCUR                                
-                                                                        
-                FROM PCSTBH02_PRDO_PRCA                                 
-                WHERE CO_ENTIDADE        =  :CT-0104                    
-                  AND CO_EMPSA_PARCEIRA  =  :WS-PARCEI-PAG              
-                  AND CO_PRDTO_EMPRESA   =  :WS-PRODU-PAG               
+      ***  LER O PARCEIRO/PRODUTO.
+       0004-SELECT-TABELA                     SECTION.
+RSAN       PERFORM 0004-01-SELECT-PARCEIRO-PRODUTO.
+RSAN       PERFORM 0004-02-CONSULTAS-ADICIONAIS.
+
+RSAN  ***  LEITURA DO PARCEIRO/PRODUTO PROPRIAMENTE DITA, COM O LOG DE
+RSAN  ***  AUDITORIA DA LEITURA - E O UNICO TRECHO DESTA SECTION QUE
+RSAN  ***  TEM A VER COM A PREVIA (DRY-RUN) DA EXCLUSAO PARCEIRO/
+RSAN  ***  PRODUTO EM 0003-DELETE_TABELA, POR ISSO FICA EM PARAGRAFO
+RSAN  ***  SEPARADO - O DRY-RUN CHAMA SO ESTE, NAO A SECTION INTEIRA.
+RSAN   0004-01-SELECT-PARCEIRO-PRODUTO.
+RSAN  *------------------------------.
+           EXEC SQL
+                 SELECT    CO_ENTIDADE        ,
+                           CO_EMPSA_PARCEIRA  ,
+                           CO_PRDTO_EMPRESA   ,
+                           NO_PRDTO_PARCEIRA  ,
+                           IC_SITUACAO        ,
+                           CO_CODENTUMO       ,
+                           CO_CODOFIUMO       ,
+                           CO_USUARIOUMO      ,
+                           CO_CODTERMUMO      ,
+                           TS_CONTCUR
+                INTO
+                    :PCSTBH02.CO-ENTIDADE        ,
+                    :PCSTBH02.CO-EMPSA-PARCEIRA  ,
+                    :PCSTBH02.CO-PRDTO-EMPRESA   ,
+                    :PCSTBH02.NO-PRDTO-PARCEIRA  ,
+                    :PCSTBH02.IC-SITUACAO        ,
+                    :PCSTBH02.CO-CODENTUMO       ,
+                    :PCSTBH02.CO-CODOFIUMO       ,
+                    :PCSTBH02.CO-USUARIOUMO      ,
+                    :PCSTBH02.CO-CODTERMUMO      ,
+                    :PCSTBH02.TS-CONTCUR
+
+                FROM PCSTBH02_PRDO_PRCA
+                WHERE CO_ENTIDADE        =  :CT-0104
+                  AND CO_EMPSA_PARCEIRA  =  :WS-PARCEI-PAG
+                  AND CO_PRDTO_EMPRESA   =  :WS-PRODU-PAG
            END-EXEC.
-           EXEC SQL                                                     
-             SELECT CURRENT TIMESTAMP INTO :WS-FECHA-CURR               
-             FROM SYSIBM.SYSDUMMY1                                      
-           END-EXEC.            
-
-            EXEC SQL                                                     
-                SELECT  T743.CODPORIEMI                                 
-                INTO :DCLMPDT743.CODPORIEMI                             
-                FROM PCS.MPDT743 T743                                   
-                   INNER JOIN PCS.MPDT007 T007 ON                       
-                           T743.CODENT    = T007.CODENT                 
-                   AND     T743.PRODUCTO  = T007.PRODUCTO               
-                   AND     T743.SUBPRODU  = T007.SUBPRODU               
-                   AND     T743.CODCOSIF  = 3                           
-                   INNER JOIN PCS.MPDT013 T013 ON                       
-                                 T007.CODENT    = T013.CODENT           
-                           AND   T007.CENTALTA  = T013.CENTALTA         
-                           AND   T007.CUENTA    = T013.CUENTA           
-                   INNER JOIN PCS.MPDT414 T414 ON                       
-                               T013.CODENT    = T414.CODENT             
-                       AND     T013.IDENTCLI  = T414.IDENTCLI           
-                WHERE   T007.CODENT    = :WS-CODENT-GDA                 
-                   AND  T007.CENTALTA  = :WS-CENTALTA-GDA               
-                   AND  T007.CUENTA    = :WS-CUENTA-GDA                 
-                   AND  T013.CALPART   = 'TI'                           
-                WITH UR                                                 
-               END-EXEC. 
+RSAN
+RSAN       MOVE CT-PCSPSD49             TO LOG-PROGRAMA.
+RSAN       SET  LOG-OP-LEITURA          TO TRUE.
+RSAN       MOVE CT-0104                 TO LOG-ENTIDADE.
+RSAN       MOVE WS-PARCEI-PAG           TO LOG-EMPSA-PARCEIRA.
+RSAN       MOVE WS-PRODU-PAG            TO LOG-PRDTO-EMPRESA.
+RSAN       CALL CT-PCSPSD49             USING LOG-REGISTRO.
+
+RSAN  ***  DEMAIS CONSULTAS DESTA SECTION, SEM RELACAO COM A PREVIA DE
+RSAN  ***  EXCLUSAO PARCEIRO/PRODUTO - FICAM FORA DO CAMINHO DO
+RSAN  ***  DRY-RUN, QUE SO PRECISA DE 0004-01 ACIMA.
+RSAN   0004-02-CONSULTAS-ADICIONAIS.
+RSAN  *------------------------------.
+           EXEC SQL
+             SELECT CURRENT TIMESTAMP INTO :WS-FECHA-CURR
+             FROM SYSIBM.SYSDUMMY1
+           END-EXEC.
+
+RSAN        MOVE CPL-CODENT                 TO WS-CODENT-GDA.
+RSAN        MOVE CPL-CENTALTA               TO WS-CENTALTA-GDA.
+RSAN        MOVE CPL-CUENTA                 TO WS-CUENTA-GDA.
+
+            EXEC SQL
+                SELECT  T743.CODPORIEMI
+                INTO :DCLMPDT743.CODPORIEMI
+                FROM PCS.MPDT743 T743
+                   INNER JOIN PCS.MPDT007 T007 ON
+                           T743.CODENT    = T007.CODENT
+                   AND     T743.PRODUCTO  = T007.PRODUCTO
+                   AND     T743.SUBPRODU  = T007.SUBPRODU
+                   AND     T743.CODCOSIF  = 3
+                   INNER JOIN PCS.MPDT013 T013 ON
+                                 T007.CODENT    = T013.CODENT
+                           AND   T007.CENTALTA  = T013.CENTALTA
+                           AND   T007.CUENTA    = T013.CUENTA
+                   INNER JOIN PCS.MPDT414 T414 ON
+                               T013.CODENT    = T414.CODENT
+                       AND     T013.IDENTCLI  = T414.IDENTCLI
+                WHERE   T007.CODENT    = :WS-CODENT-GDA
+                   AND  T007.CENTALTA  = :WS-CENTALTA-GDA
+                   AND  T007.CUENTA    = :WS-CUENTA-GDA
+                   AND  T013.CALPART   = 'TI'
+                WITH UR
+               END-EXEC.
+
+RSAN        IF  SQLCODE = ZERO
+RSAN            MOVE CODPORIEMI OF DCLMPDT743 TO CPL-CODPORIEMI
+RSAN            MOVE SPACES                 TO CPL-MSG-ERRO
+RSAN        ELSE
+RSAN            MOVE SPACES                 TO CPL-CODPORIEMI
+RSAN            IF  SQLCODE = 100
+RSAN                MOVE 'PORTADOR EMISSOR NAO ENCONTRADO PARA A CONTA'
+RSAN                                        TO CPL-MSG-ERRO
+RSAN            ELSE
+RSAN                MOVE 'ERRO DB2 NA CONSULTA DO PORTADOR EMISSOR'
+RSAN                                        TO CPL-MSG-ERRO
+RSAN                PERFORM 0007-LOG-ERRO-SQL
+RSAN            END-IF
+RSAN        END-IF.
             
             EXEC SQL                                                    
                  SELECT MAX(A.FECFAC)                                   
@@ -224,18 +421,46 @@ LADLA  COPY PCSDSD49 REPLACING  ==:PCSDSD49:== BY ==LOG==.
                AND  A.IDENTCLI  = :DCLMPDT402.IDENTCLI                  
                AND  A.TIPCONT   = :DCLMPDT402.TIPCONT                   
                AND  B.FECBAJA   = :CT-FECINI                            
-             ORDER BY B.CODENT,B.CENTALTA,B.CUENTA,B.NUMBENCTA          
-             FETCH FIRST 16 ROWS ONLY                                   
-             OPTIMIZE FOR 1 ROW                                         
-           END-EXEC.      
+RSAN         ORDER BY B.CODENT,B.CENTALTA,B.CUENTA,B.NUMBENCTA
+      *      RECONCILIACAO DE CONTAS ENCERRADAS PRECISA DO EXTRATO
+      *      COMPLETO, NAO DE UMA AMOSTRA - O LIMITE DE 16 LINHAS E
+      *      O HINT DE OTIMIZACAO PARA 1 LINHA (ADEQUADOS A UMA
+      *      CONSULTA PONTUAL, NAO A UMA RECONCILIACAO) FORAM
+      *      REMOVIDOS.
+           END-EXEC.
 
-       0003-DELETE_TABELA           SECTION.                        
-                                                                        
-           EXEC SQL                                                     
-                DELETE FROM PCSTBH02_PRDO_PRCA                          
-                WHERE CO_ENTIDADE        =  :CT-0104                    
-                  AND CO_EMPSA_PARCEIRA  =  :WS-PARCEI-PAG              
-                  AND CO_PRDTO_EMPRESA   =  :WS-PRODU-PAG               
+       0003-DELETE_TABELA           SECTION.
+RSAN
+RSAN       IF  CA-SIMULA-SIM
+RSAN  ***     SO A LEITURA DO PARCEIRO/PRODUTO E PRECISA PARA A PREVIA -
+RSAN  ***     AS DEMAIS CONSULTAS DE 0004-SELECT-TABELA (PORTADOR
+RSAN  ***     EMISSOR, FECFAC, BLOQUEIO DE CARTAO, CONTAS ENCERRADAS)
+RSAN  ***     NAO TEM RELACAO COM A EXCLUSAO PARCEIRO/PRODUTO E FICAM
+RSAN  ***     DE FORA DO DRY-RUN.
+RSAN           PERFORM 0004-01-SELECT-PARCEIRO-PRODUTO
+RSAN           PERFORM 0003-01-IMPRIME-SIMULA
+RSAN       ELSE
+RSAN           PERFORM 0003-02-DELETE-EFETIVO
+RSAN       END-IF.
+RSAN
+RSAN   0003-01-IMPRIME-SIMULA.
+RSAN  *---------------------.
+RSAN       ADD 1                        TO WS-CONT-SIMULA.
+RSAN       MOVE SPACES                  TO WS-REL-SIMULA.
+RSAN       MOVE CT-0104                 TO WS-RS-ENTIDADE.
+RSAN       MOVE WS-PARCEI-PAG           TO WS-RS-PARCEIRO.
+RSAN       MOVE WS-PRODU-PAG            TO WS-RS-PRODUTO.
+RSAN       MOVE NO-PRDTO-PARCEIRA OF PCSTBH02 TO WS-RS-NOME.
+RSAN       MOVE WS-REL-SIMULA           TO R-SALIDA1.
+RSAN       WRITE R-SALIDA1.
+RSAN
+RSAN   0003-02-DELETE-EFETIVO.
+RSAN  *---------------------.
+           EXEC SQL
+                DELETE FROM PCSTBH02_PRDO_PRCA
+                WHERE CO_ENTIDADE        =  :CT-0104
+                  AND CO_EMPSA_PARCEIRA  =  :WS-PARCEI-PAG
+                  AND CO_PRDTO_EMPRESA   =  :WS-PRODU-PAG
            END-EXEC.                                                    
 
        0005-EXEC-CICS.                                          
@@ -263,36 +488,81 @@ LADLA  COPY PCSDSD49 REPLACING  ==:PCSDSD49:== BY ==LOG==.
                          INTO (WS-MENSAJE)                              
                        LENGTH (LENGTH OF WS-MENSAJE)                    
            END-EXEC                           
-VIC        EXEC CICS READQ TS                                          
-VIC                 QNAME    ( WS-TS-ALTERACAO          )              
-VIC                 INTO     ( WS-CONTEUDO-TS           )              
-VIC                 LENGTH   ( LENGTH OF WS-CONTEUDO-TS )              
-VIC                 ITEM     ( WS-ITEM-TS               )              
-VIC                 NUMITEMS ( WS-NUM-ITENS-TS          )              
-VIC                 NOHANDLE                                           
-VIC        END-EXEC                                                    
-VIC        EXEC CICS WRITEQ TS                                       
-VIC                  QNAME    ( WS-TS-ALTERACAO          )           
-VIC                  FROM     ( WS-CONTEUDO-TS           )           
-VIC                  LENGTH   ( LENGTH OF WS-CONTEUDO-TS )           
-VIC                  NUMITEMS ( WS-NUM-ITENS-TS          )           
-VIC                  NOHANDLE                                        
-VIC        END-EXEC     
+VIC        EXEC CICS READQ TS
+VIC                 QNAME    ( WS-TS-ALTERACAO          )
+VIC                 INTO     ( WS-CONTEUDO-TS           )
+VIC                 LENGTH   ( LENGTH OF WS-CONTEUDO-TS )
+VIC                 ITEM     ( WS-ITEM-TS               )
+VIC                 NUMITEMS ( WS-NUM-ITENS-TS          )
+VIC                 NOHANDLE
+VIC        END-EXEC
+RSAN       IF  WS-NUM-ITENS-TS >= WS-TS-ALTERACAO-MAX
+RSAN  ***     NUMSEC E CHAVE DE MPDT083 - WS-NUM-ITENS-TS E SO A
+RSAN  ***     CONTAGEM DE ITENS DESTA FILA TS (SEMPRE PEQUENA E PERTO
+RSAN  ***     DO LIMITE WS-TS-ALTERACAO-MAX), ENTAO REPETIRIA ENTRE
+RSAN  ***     ESTOUROS DIFERENTES E COLIDIRIA COM O NUMSEC GERADO PELA
+RSAN  ***     PCSPSQLE (MESMA TABELA). DERIVA-SE O PROXIMO VALOR DIRETO
+RSAN  ***     DA TABELA, DO MESMO JEITO QUE A PCSPSQLE.
+RSAN           EXEC SQL
+RSAN                SELECT COALESCE(MAX(NUMSEC), 0) + 1
+RSAN                  INTO :DCLMPDT083.NUMSEC
+RSAN                  FROM MPDT083
+RSAN           END-EXEC
+RSAN           EXEC SQL
+RSAN                INSERT INTO MPDT083
+RSAN                     (NUMSEC, INDICA, PROGRAMA, CADENA, DATOS)
+RSAN                VALUES
+RSAN                     (:DCLMPDT083.NUMSEC, 'A', 'TSALTERA',
+RSAN                      :WS-TS-ALTERACAO, :WS-CONTEUDO-TS)
+RSAN           END-EXEC
+RSAN           IF  SQLCODE = ZERO
+RSAN               EXEC CICS DELETEQ TS
+RSAN                         QNAME ( WS-TS-ALTERACAO )
+RSAN                         NOHANDLE
+RSAN               END-EXEC
+RSAN           ELSE
+RSAN               MOVE SQLCODE          TO WS-SQLCODE-OVERFLOW-TS
+RSAN               DISPLAY 'ERRO AO GRAVAR OVERFLOW DA TS ALTERACAO EM '
+RSAN                       'MPDT083 - SQLCODE: ' WS-SQLCODE-OVERFLOW-TS
+RSAN  ***         INSERT FALHOU (P.EX. COLISAO DE CHAVE) - A FILA TS
+RSAN  ***         E MANTIDA PARA NAO PERDER O CONTEUDO DO OVERFLOW.
+RSAN           END-IF
+RSAN       ELSE
+VIC        EXEC CICS WRITEQ TS
+VIC                  QNAME    ( WS-TS-ALTERACAO          )
+VIC                  FROM     ( WS-CONTEUDO-TS           )
+VIC                  LENGTH   ( LENGTH OF WS-CONTEUDO-TS )
+VIC                  NUMITEMS ( WS-NUM-ITENS-TS          )
+VIC                  NOHANDLE
+VIC        END-EXEC
+RSAN       END-IF.
 390SAT     EXEC CICS                                                    
 390SAT          LINK PROGRAM(CT-ATE790)                                 
 390SAT          COMMAREA(WS-DATOS)                                      
 390SAT          LENGTH(LENGTH OF WS-DATOS)                              
 390SAT     END-EXEC.                                                                                             
-           EXEC CICS                                                
-                LINK PROGRAM  (WS-PCSPOS10)                         
-                COMMAREA      (WS-COMMAREA-PCSPOS10)                
-                LENGTH        (LENGTH OF WS-COMMAREA-PCSPOS10)      
-                SYNCONRETURN                                        
+           EXEC CICS
+                LINK PROGRAM  (WS-PCSPOS10)
+                COMMAREA      (WS-COMMAREA-PCSPOS10)
+                LENGTH        (LENGTH OF WS-COMMAREA-PCSPOS10)
+                SYNCONRETURN
+RSAN            RESP          (WS-RESP-PCSPOS10)
            END-EXEC.
 
-           EXEC CICS                                                    
-                START TRANSID(CT-PCX3) FROM (WS-AUX-DATPCX3)            
-           END-EXEC.                                                    
+RSAN       IF  WS-RESP-PCSPOS10 NOT = ZERO OR
+RSAN           NOT WS-PCSPOS10-OK
+RSAN           MOVE WS-RESP-PCSPOS10       TO WS-RESP-PCSPOS10-EDIT
+RSAN           DISPLAY 'ERRO LINK PCSPOS10 - RESP: '
+RSAN                   WS-RESP-PCSPOS10-EDIT ' RETORNO: '
+RSAN                   WS-PCSPOS10-RETORNO
+RSAN  ***     PCSPOS10 FALHOU OU TRUNCOU A COMMAREA - NAO DA PARA
+RSAN  ***     CONFIAR NOS DADOS QUE ELE DEVERIA TER PREENCHIDO, ENTAO
+RSAN  ***     O START TRANSID(CT-PCX3) QUE DEPENDE DELES E PULADO.
+RSAN       ELSE
+           EXEC CICS
+                START TRANSID(CT-PCX3) FROM (WS-AUX-DATPCX3)
+           END-EXEC
+RSAN       END-IF.
 390SAT     EXEC CICS HANDLE CONDITION                                   
 390SAT          ENDDATA (9999-ERROR-CICS)                               
 390SAT          ERROR   (9999-ERROR-CICS)                               
@@ -307,12 +577,32 @@ VIC        END-EXEC
            CALL CT-PCSPSD49        USING    LOG-REGISTRO                
            CALL CT-ATRG005 USING WS-ATCMBDIV                        
            CALL  CT-ATR980   USING   ATFINPGM.  
-           CALL 'MQOPEN' USING W03-HCONN                                
-                               MQOD                                     
-                               W03-OPTIONS                              
-                               W03-HOBJ-CLIENTQ                         
-                               W03-COMPCODE                             
-                               W03-REASON.                              
+           CALL 'MQOPEN' USING W03-HCONN
+                               MQOD
+                               W03-OPTIONS
+                               W03-HOBJ-CLIENTQ
+                               W03-COMPCODE
+                               W03-REASON.
+RSAN       IF  W03-COMPCODE-OK
+RSAN           CALL 'MQCLOSE' USING W03-HCONN
+RSAN                                W03-HOBJ-CLIENTQ
+RSAN                                W03-CLOSE-OPTIONS
+RSAN                                W03-COMPCODE
+RSAN                                W03-REASON
+RSAN           IF  NOT W03-COMPCODE-OK
+RSAN               MOVE W03-COMPCODE       TO WS-MQ-COMPCODE-EDIT
+RSAN               MOVE W03-REASON         TO WS-MQ-REASON-EDIT
+RSAN               DISPLAY 'ERRO MQCLOSE CLIENTQ - COMPCODE: '
+RSAN                       WS-MQ-COMPCODE-EDIT ' REASON: '
+RSAN                       WS-MQ-REASON-EDIT
+RSAN           END-IF
+RSAN       ELSE
+RSAN           MOVE W03-COMPCODE           TO WS-MQ-COMPCODE-EDIT
+RSAN           MOVE W03-REASON             TO WS-MQ-REASON-EDIT
+RSAN           DISPLAY 'ERRO MQOPEN CLIENTQ - COMPCODE: '
+RSAN                   WS-MQ-COMPCODE-EDIT ' REASON: '
+RSAN                   WS-MQ-REASON-EDIT
+RSAN       END-IF.
 
        0001-INSERT-TABELA.                                      
       *--------------------------.                                      
