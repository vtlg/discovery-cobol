@@ -0,0 +1,146 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSRDMB.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   CONSOLIDA EM UM UNICO RELATORIO O STATUS DE CADA TRANSMISSAO
+      *   DMBATCH/CONNECT:DIRECT DO JOB, LENDO O LOG GRAVADO PELOS
+      *   STEPS DE REGISTRO (STL09DMB, STL1PDA/B/C, STL2PDA/B E
+      *   STL20PDM) LOGO APOS CADA SIGNON/SUBMIT/SIGNOFF.
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       CONFIGURATION                    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  ENTTRLOG   ASSIGN   TO    ENTTRLOG.
+           SELECT  RELATORIO  ASSIGN   TO    RELTRANS.
+
+      *+---------------------------------------------------------------+
+      *                      DATA   DIVISION
+      *                      ===============
+      *+---------------------------------------------------------------+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ENTTRLOG
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 40   CHARACTERS.
+       01  R-ENTTRLOG.
+           05  TL-PROC                    PIC X(10).
+           05  FILLER                     PIC X(02).
+           05  TL-STATUS                  PIC X(05).
+               88  TL-STATUS-OK           VALUE 'OK'.
+               88  TL-STATUS-FALHA        VALUE 'FALHA'.
+           05  FILLER                     PIC X(23).
+
+       FD  RELATORIO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133   CHARACTERS.
+       01  R-RELATORIO    PIC X(133).
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  AREA DE CONTROLE.
+       01  WS-AREA-CONTROLE.
+           05  WS-FIM-ENTTRLOG             PIC X(01)  VALUE 'N'.
+               88  FIM-ENTTRLOG            VALUE 'S'.
+           05  WS-CONT-LIDOS               PIC 9(05)  VALUE ZEROS.
+           05  WS-CONT-OK                  PIC 9(05)  VALUE ZEROS.
+           05  WS-CONT-FALHA               PIC 9(05)  VALUE ZEROS.
+
+      ***  LINHAS DE RELATORIO.
+       01  WS-REL-CABECALHO.
+           05  FILLER                      PIC X(39)  VALUE
+               'STATUS CONSOLIDADO TRANSMISSOES DMBATCH'.
+           05  FILLER                      PIC X(94)  VALUE SPACES.
+
+       01  WS-REL-DETALHE.
+           05  FILLER                      PIC X(14)  VALUE
+               'TRANSMISSAO: '.
+           05  WS-DT-PROC                  PIC X(10).
+           05  FILLER                      PIC X(11)  VALUE
+               '  STATUS: '.
+           05  WS-DT-STATUS                PIC X(05).
+           05  FILLER                      PIC X(93)  VALUE SPACES.
+
+       01  WS-REL-TOTAL-LIDOS.
+           05  FILLER                      PIC X(26)  VALUE
+               'TOTAL DE TRANSMISSOES...:'.
+           05  WS-TL-CONTADOR              PIC ZZZZ9.
+           05  FILLER                      PIC X(102) VALUE SPACES.
+
+       01  WS-REL-TOTAL-OK.
+           05  FILLER                      PIC X(26)  VALUE
+               'TRANSMISSOES OK.........:'.
+           05  WS-TO-CONTADOR              PIC ZZZZ9.
+           05  FILLER                      PIC X(102) VALUE SPACES.
+
+       01  WS-REL-TOTAL-FALHA.
+           05  FILLER                      PIC X(26)  VALUE
+               'TRANSMISSOES COM FALHA..:'.
+           05  WS-TF-CONTADOR              PIC ZZZZ9.
+           05  FILLER                      PIC X(102) VALUE SPACES.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                    SECTION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSA UNTIL FIM-ENTTRLOG.
+           PERFORM 3000-FIM.
+           STOP RUN.
+
+       1000-INICIO.
+      *------------.
+           OPEN INPUT  ENTTRLOG.
+           OPEN OUTPUT RELATORIO.
+           WRITE R-RELATORIO               FROM WS-REL-CABECALHO.
+           PERFORM 2100-LER-PROXIMO.
+
+       2000-PROCESSA.
+      *------------.
+           ADD 1                           TO WS-CONT-LIDOS.
+           MOVE TL-PROC                    TO WS-DT-PROC.
+           MOVE TL-STATUS                  TO WS-DT-STATUS.
+           WRITE R-RELATORIO               FROM WS-REL-DETALHE.
+           EVALUATE TRUE
+               WHEN TL-STATUS-OK
+                   ADD 1                   TO WS-CONT-OK
+               WHEN OTHER
+                   ADD 1                   TO WS-CONT-FALHA
+           END-EVALUATE.
+           PERFORM 2100-LER-PROXIMO.
+
+       2100-LER-PROXIMO.
+      *------------.
+           READ ENTTRLOG
+               AT END
+                   SET  FIM-ENTTRLOG       TO TRUE
+           END-READ.
+
+       3000-FIM.
+      *------------.
+           MOVE WS-CONT-LIDOS              TO WS-TL-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-LIDOS.
+           MOVE WS-CONT-OK                 TO WS-TO-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-OK.
+           MOVE WS-CONT-FALHA              TO WS-TF-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-FALHA.
+           IF  WS-CONT-FALHA > ZEROS
+               MOVE 4                      TO RETURN-CODE
+           END-IF.
+           CLOSE ENTTRLOG.
+           CLOSE RELATORIO.
