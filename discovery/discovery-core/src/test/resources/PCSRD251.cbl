@@ -0,0 +1,190 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSRD251.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   RELATORIO DE AGING DAS FATURAS PARADAS, A PARTIR DO EXTRATO
+      *   DA ULTIMA FATURA (MAX(FECFAC)) POR CONTA GERADO PELO STEP18
+      *   (JUNCAO PCS.MPDT251/PCS.MPDT044). PARA CADA CONTA, CALCULA A
+      *   QUANTIDADE DE DIAS CORRIDOS DESDE A ULTIMA FATURA E CLASSIFICA
+      *   EM FAIXAS DE ATRASO (0-30/31-60/61-90/90+ DIAS).
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       CONFIGURATION                    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  ENTMPD251  ASSIGN   TO    ENTMPD251.
+           SELECT  RELATORIO  ASSIGN   TO    RELMPD251.
+
+      *+---------------------------------------------------------------+
+      *                      DATA   DIVISION
+      *                      ===============
+      *+---------------------------------------------------------------+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ENTMPD251
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 40   CHARACTERS.
+       01  R-ENTMPD251            PIC X(40).
+
+       FD  RELATORIO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133   CHARACTERS.
+       01  R-RELATORIO    PIC X(133).
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  EXTRATO DA ULTIMA FATURA POR CONTA (LAYOUT DO STEP18).
+           COPY MPDT251.
+
+      ***  AREA DE CONTROLE.
+       01  WS-AREA-CONTROLE.
+           05  WS-FIM-ENTMPD251            PIC X(01)  VALUE 'N'.
+               88  FIM-ENTMPD251           VALUE 'S'.
+           05  WS-CONT-LIDOS               PIC 9(07)  VALUE ZEROS.
+
+      ***  DATA CORRENTE, PARA CALCULO DOS DIAS PARADOS.
+       01  WS-DATA-CORRENTE.
+           05  WS-DTC-YYYYMMDD             PIC 9(08).
+
+      ***  DECOMPOSICAO DA DATA DA ULTIMA FATURA (AAAA-MM-DD).
+       01  WS-FECFAC-DECOMP.
+           05  WS-FF-ANO                   PIC 9(04).
+           05  WS-FF-MES                   PIC 9(02).
+           05  WS-FF-DIA                   PIC 9(02).
+       01  WS-FECFAC-YYYYMMDD REDEFINES WS-FECFAC-DECOMP PIC 9(08).
+
+       01  WS-DIAS-PARADO                  PIC S9(08)  VALUE ZEROS.
+
+      ***  TOTAIS POR FAIXA DE ATRASO.
+       01  WS-AREA-FAIXAS.
+           05  WS-CONT-0-30                PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-31-60               PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-61-90               PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-90-MAIS             PIC 9(07)  VALUE ZEROS.
+
+      ***  LINHAS DE RELATORIO.
+       01  WS-REL-CABECALHO.
+           05  FILLER                      PIC X(37)  VALUE
+               'AGING DE FATURAS PARADAS - MPDT251  '.
+           05  FILLER                      PIC X(96)  VALUE SPACES.
+
+       01  WS-REL-DETALHE.
+           05  FILLER                      PIC X(06)  VALUE
+               'ENT: '.
+           05  WS-DT-CODENT                PIC X(04).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(08)  VALUE
+               'CONTA: '.
+           05  WS-DT-CENTALTA              PIC X(04).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  WS-DT-CUENTA                PIC X(10).
+           05  FILLER                      PIC X(03)  VALUE SPACES.
+           05  FILLER                      PIC X(15)  VALUE
+               'ULTIMA FATURA: '.
+           05  WS-DT-FECFAC                PIC X(10).
+           05  FILLER                      PIC X(03)  VALUE SPACES.
+           05  FILLER                      PIC X(15)  VALUE
+               'DIAS PARADOS: '.
+           05  WS-DT-DIAS                  PIC ZZZZ9.
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  FILLER                      PIC X(07)  VALUE
+               'FAIXA: '.
+           05  WS-DT-FAIXA                 PIC X(08).
+           05  FILLER                      PIC X(26) VALUE SPACES.
+
+       01  WS-REL-TOTAL-FAIXA.
+           05  FILLER                      PIC X(19)  VALUE
+               'FATURAS PARADAS EM '.
+           05  WS-TF-FAIXA                 PIC X(08).
+           05  FILLER                      PIC X(03)  VALUE
+               ' - '.
+           05  WS-TF-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(96) VALUE SPACES.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                    SECTION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSA UNTIL FIM-ENTMPD251.
+           PERFORM 3000-FIM.
+           STOP RUN.
+
+       1000-INICIO.
+      *------------.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-DTC-YYYYMMDD.
+           OPEN INPUT  ENTMPD251.
+           OPEN OUTPUT RELATORIO.
+           WRITE R-RELATORIO               FROM WS-REL-CABECALHO.
+           PERFORM 2100-LER-PROXIMO.
+
+       2000-PROCESSA.
+      *------------.
+           ADD 1                           TO WS-CONT-LIDOS.
+           MOVE R-ENTMPD251                TO DCLMPDT251-AGING.
+           MOVE AGING-FECFAC(1:4)          TO WS-FF-ANO.
+           MOVE AGING-FECFAC(6:2)          TO WS-FF-MES.
+           MOVE AGING-FECFAC(9:2)          TO WS-FF-DIA.
+           COMPUTE WS-DIAS-PARADO =
+               FUNCTION INTEGER-OF-DATE(WS-DTC-YYYYMMDD)
+             - FUNCTION INTEGER-OF-DATE(WS-FECFAC-YYYYMMDD).
+           MOVE AGING-CODENT               TO WS-DT-CODENT.
+           MOVE AGING-CENTALTA             TO WS-DT-CENTALTA.
+           MOVE AGING-CUENTA               TO WS-DT-CUENTA.
+           MOVE AGING-FECFAC               TO WS-DT-FECFAC.
+           MOVE WS-DIAS-PARADO             TO WS-DT-DIAS.
+           EVALUATE TRUE
+               WHEN WS-DIAS-PARADO NOT > 30
+                   MOVE '0-30'             TO WS-DT-FAIXA
+                   ADD 1                   TO WS-CONT-0-30
+               WHEN WS-DIAS-PARADO NOT > 60
+                   MOVE '31-60'            TO WS-DT-FAIXA
+                   ADD 1                   TO WS-CONT-31-60
+               WHEN WS-DIAS-PARADO NOT > 90
+                   MOVE '61-90'            TO WS-DT-FAIXA
+                   ADD 1                   TO WS-CONT-61-90
+               WHEN OTHER
+                   MOVE '90+'              TO WS-DT-FAIXA
+                   ADD 1                   TO WS-CONT-90-MAIS
+           END-EVALUATE.
+           WRITE R-RELATORIO               FROM WS-REL-DETALHE.
+           PERFORM 2100-LER-PROXIMO.
+
+       2100-LER-PROXIMO.
+      *------------.
+           READ ENTMPD251
+               AT END
+                   SET  FIM-ENTMPD251      TO TRUE
+           END-READ.
+
+       3000-FIM.
+      *------------.
+           MOVE '0-30    '                 TO WS-TF-FAIXA.
+           MOVE WS-CONT-0-30                TO WS-TF-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-FAIXA.
+           MOVE '31-60   '                 TO WS-TF-FAIXA.
+           MOVE WS-CONT-31-60               TO WS-TF-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-FAIXA.
+           MOVE '61-90   '                 TO WS-TF-FAIXA.
+           MOVE WS-CONT-61-90               TO WS-TF-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-FAIXA.
+           MOVE '90+     '                 TO WS-TF-FAIXA.
+           MOVE WS-CONT-90-MAIS             TO WS-TF-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-FAIXA.
+           CLOSE ENTMPD251.
+           CLOSE RELATORIO.
