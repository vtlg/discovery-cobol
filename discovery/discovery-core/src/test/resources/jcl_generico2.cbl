@@ -23,6 +23,32 @@
 //* *----------|---------|--------|------------------------------------*
 //* * DD/MM/AA | C999999 | 888888 |                                    *
 //* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132410 | STEP19/STRD178 - EXCECAO DIARIA DE  *
+//* *          |         |        | CARTOES BLOQUEADOS (MPDT009/MPDT178)*
+//* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132409 | STEP18/STRD251 - AGING DE FATURAS  *
+//* *          |         |        | PARADAS (MPDT251/MPDT044)          *
+//* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132408 | STRELI - SUBTOTAL POR AGENCIA DA   *
+//* *          |         |        | LIQUIDACAO (PCSPBELI)              *
+//* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132407 | RETRY (2X) + ALERTA NAS TENTATIVAS *
+//* *          |         |        | DE ENVIO FTP STEP0001/STEP0002    *
+//* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132406 | STRDMB - CONSOLIDADO TRANSMISSOES  *
+//* *          |         |        | DMBATCH/CONNECT:DIRECT             *
+//* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132405 | STRT663 - TOTAIS CONTROLE BT663    *
+//* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132404 | STVD58 - COMPLETUDE EXTRATO ANUAL  *
+//* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132412 | STRD068 - DIFF CAMPO-A-CAMPO MPDT068*
+//* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132411 | STRL083 - RELATORIO MPDT083         *
+//* *----------|---------|--------|------------------------------------*
+//* * 09/08/26 | C048271 | 132413 | ST03UIDC/ST04UIDC - ARQUIVAMENTO    *
+//* *          |         |        | LONGA RETENCAO ACTVRPT.USD/BRL GDG  *
+//* *----------|---------|--------|------------------------------------*
 //* ********************************************************************
 //*                                                                     
 //JOBLIB   DD  DISP=SHR,                                                
@@ -209,9 +235,39 @@
    SUBMIT   PROC=CNTPCSSP -                                             
           &DSN1=%%ALIAS%%.PCS.MZ.BDN2.MA03B414.B417.S16.D%%ODATE -      
           &DSN2=CNT.PCS.MZ.BGT1.IGAP0323.D%%ODATE                       
- SIGNOFF                                                                
-//*                                                                     
-//  IF IEBPTPCH.RC NE 0 THEN                                            
+ SIGNOFF
+//*
+//*-------------------------------------------------------------------*
+//* REGISTRA O RESULTADO DA TRANSMISSAO CNTPCSSP (STEP09) NO LOG        *
+//* CONSOLIDADO LIDO PELO STRDMB.                                       *
+//*-------------------------------------------------------------------*
+//  IF STEP09.RC = 0 THEN
+//STL09DMB EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CNTPCSSP    OK
+/*
+//  ELSE
+//STL09DMB EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CNTPCSSP    FALHA
+/*
+//  ENDIF
+//*
+//  IF IEBPTPCH.RC NE 0 THEN
 //*                                                                     
 //* %%SET %%DD = %%SUBSTR %%ODATE 5 2                                   
 //* %%SET %%MM = %%SUBSTR %%ODATE 3 2                                   
@@ -235,11 +291,22 @@ COND ADD COND GDBUR-ELO-SUGAP0323 %%DD%%.%%MM
 //             UNIT=3390,                                               
 //             SPACE=(TRK,(1000,500),RLSE),                             
 //             DCB=(RECFM=FB,DSORG=PS)                                  
-//SYSTSPRT DD  SYSOUT=*                                                 
-//SYSPRINT DD  SYSOUT=*                                                 
-//SYSOUT   DD  SYSOUT=*                                                 
-//*                                      
-//STEP12  EXEC PGM=IKJEFT01,                                           
+//SYSTSPRT DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//*
+//*-------------------------------------------------------------------*
+//* TOTAIS DE CONTROLE DO EXTRATO CONTABIL GERADO PELO PCSBT663        *
+//*-------------------------------------------------------------------*
+//STRT663  EXEC PGM=PCSRT663,
+//             COND=(0,NE)
+//ENTBT663 DD  DISP=SHR,
+//             DSN=%%ALIAS%%.PCS.MZ.BDS2.BT663.MC.D%%ODATE
+//RELBT663 DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//*
+//STEP12  EXEC PGM=IKJEFT01,
 //             COND=(5,LE),                                             
 //             DYNAMNBR=200                                             
 //STEPLIB  DD  DISP=SHR,                                                
@@ -260,9 +327,23 @@ COND ADD COND GDBUR-ELO-SUGAP0323 %%DD%%.%%MM
               CO_AGENCIA_INCLUSAO,                                      
               CO_CONTA_CONTRATO,                                        
               NU_ANO_EXTRATO                                            
-       FROM PCS.PCSTBD58_EXTRATO_ANUAL;                                 
+       FROM PCS.PCSTBD58_EXTRATO_ANUAL;
 //*
-//STEP13 EXEC PGM=IKJEFT01,                                           
+//*-------------------------------------------------------------------*
+//* CONFERENCIA DE COMPLETUDE DA GERACAO DO EXTRATO ANUAL (FTAB58)     *
+//*-------------------------------------------------------------------*
+//STVD58   EXEC PGM=PCSVD58,
+//             COND=(0,NE)
+//ENTTAB58 DD  DISP=SHR,
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.M001B907.B907.S05.FTAB58
+//RELTAB58 DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+%%QTDEXTR
+/*
+//*
+//STEP13 EXEC PGM=IKJEFT01,
 //             DYNAMNBR=200                                             
 //STEPLIB  DD DSN=DB2.%%DB2GRP.RUNLIB.LOAD,DISP=SHR                     
 //SYSTSPRT DD SYSOUT=*                                                  
@@ -302,8 +383,136 @@ COND ADD COND GDBUR-ELO-SUGAP0323 %%DD%%.%%MM
   WHERE MOTIVO   IN   ('RO','RM', 'MB' ,'MM','MO')                      
     AND TABLA    IN  ('174')                                            
    ORDER BY CODENT, CENTALTA, CUENTA, NUMSECHIS                         
-   WITH UR;                                                             
-/*                                                                      
+   WITH UR;
+/*
+//*
+//*-------------------------------------------------------------------*
+//* RELATORIO DE DIFERENCAS CAMPO-A-CAMPO DO EXTRATO MPDT068 (TABLA=174)*
+//*-------------------------------------------------------------------*
+//STRD068  EXEC PGM=PCSRD068,
+//             COND=(0,NE)
+//ENTMPD174 DD DISP=SHR,
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS1S302.MPDT174
+//RELMPD68 DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//*
+//*-------------------------------------------------------------------*
+//* RELATORIO DE NAVEGACAO DA MPDT083 (LOG GENERICO) DO DIA PROCESSADO *
+//*-------------------------------------------------------------------*
+//STRL083 EXEC PGM=IKJEFT1A,
+//             COND=(0,NE),
+//             DYNAMNBR=20
+//STEPLIB  DD  DISP=SHR,
+//             DSN=DB2.%%DB2GRP.RUNLIB.LOAD
+//RELMPD83 DD  SYSOUT=*
+//SYSTSPRT DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+%%ODATE
+//SYSTSIN  DD  *
+  DSN SYSTEM(%%DB2GRP)
+  RUN  PROGRAM(PCSRL083) PLAN(PCSBATCH)
+//*
+//*-------------------------------------------------------------------*
+//* EXTRATO DA ULTIMA FATURA POR CONTA (MPDT251/MPDT044) PARA O        *
+//* RELATORIO DE AGING DE FATURAS PARADAS                              *
+//*-------------------------------------------------------------------*
+//STEP18  EXEC PGM=IKJEFT01,
+//             COND=(0,NE),
+//             DYNAMNBR=200
+//STEPLIB  DD  DISP=SHR,
+//             DSN=DB2.%%DB2GRP.RUNLIB.LOAD
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  DISP=SHR,
+//             DSN=%%CARDLIB(UNLOAD)
+//SYSPRINT DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//SYSREC00 DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.MPDT251.AGING,
+//             UNIT=SYSDA,
+//             SPACE=(TRK,(50,10),RLSE),
+//             DCB=(RECFM=FB,BLKSIZE=0,LRECL=40,DSORG=PS)
+//SYSPUNCH DD  DUMMY
+//SYSIN    DD  *
+  SELECT A.CODENT,
+         A.CENTALTA,
+         A.CUENTA,
+         A.CLAMON,
+         CHAR(MAX(A.FECFAC),ISO)
+  FROM PCS.MPDT251 A
+  JOIN PCS.MPDT044 B
+    ON A.TIPOFAC   = B.TIPOFAC
+   AND A.INDNORCOR = B.INDNORCOR
+  WHERE B.TIPOFACSIST = 67
+    AND B.SIGNO       = '-'
+    AND B.INDFACINF   = 'N'
+  GROUP BY A.CODENT, A.CENTALTA, A.CUENTA, A.CLAMON
+  ORDER BY A.CODENT, A.CENTALTA, A.CUENTA, A.CLAMON
+  WITH UR;
+/*
+//*
+//*-------------------------------------------------------------------*
+//* RELATORIO DE AGING DE FATURAS PARADAS (MPDT251/MPDT044)            *
+//*-------------------------------------------------------------------*
+//STRD251  EXEC PGM=PCSRD251,
+//             COND=(0,NE)
+//ENTMPD251 DD DISP=SHR,
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.MPDT251.AGING
+//RELMPD251 DD SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//*
+//*-------------------------------------------------------------------*
+//* EXTRATO DIARIO DE CARTOES BLOQUEADOS (MPDT009/MPDT178) PARA O      *
+//* RELATORIO DE EXCECAO DE CARTOES BLOQUEADOS                         *
+//*-------------------------------------------------------------------*
+//STEP19  EXEC PGM=IKJEFT01,
+//             COND=(0,NE),
+//             DYNAMNBR=200
+//STEPLIB  DD  DISP=SHR,
+//             DSN=DB2.%%DB2GRP.RUNLIB.LOAD
+//SYSTSPRT DD  SYSOUT=*
+//SYSTSIN  DD  DISP=SHR,
+//             DSN=%%CARDLIB(UNLOAD)
+//SYSPRINT DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//SYSREC00 DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.MPDT178.BLOQ,
+//             UNIT=SYSDA,
+//             SPACE=(TRK,(50,10),RLSE),
+//             DCB=(RECFM=FB,BLKSIZE=0,LRECL=80,DSORG=PS)
+//SYSPUNCH DD  DUMMY
+//SYSIN    DD  *
+  SELECT T9.CODENT,
+         T9.CENTALTA,
+         T9.CUENTA,
+         T9.PAN,
+         T178.CODBLQ,
+         T178.TEXBLQ
+  FROM PCS.MPDT009 T9
+  JOIN PCS.MPDT178 T178
+    ON T9.CODENT    = T178.CODENT
+   AND T9.CENTALTA  = T178.CENTALTA
+   AND T9.CUENTA    = T178.CUENTA
+  WHERE T9.INDULTTAR = 'S'
+    AND T9.NUMBENCTA = 1
+  ORDER BY T9.CODENT, T9.CENTALTA, T9.CUENTA
+  WITH UR;
+/*
+//*
+//*-------------------------------------------------------------------*
+//* RELATORIO DE EXCECAO DE CARTOES BLOQUEADOS (MPDT009/MPDT178)       *
+//*-------------------------------------------------------------------*
+//STRD178  EXEC PGM=PCSRD178,
+//             COND=(0,NE)
+//ENTMPD178 DD DISP=SHR,
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.MPDT178.BLOQ
+//RELMPD178 DD SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
 //*
 //*
 //* Novas inclus√µes a partir daqui
@@ -331,6 +540,31 @@ COND ADD COND GDBUR-ELO-SUGAP0323 %%DD%%.%%MM
             &DSN2=CNT.PCS.MZ.BDS2.INELO104.OS3C014.D%%ODATE
  SIGNOFF
 //*
+//  IF ST01PDMB.RC = 0 THEN
+//STL1PDA  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CTNPCSI1    OK
+/*
+//  ELSE
+//STL1PDA  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CTNPCSI1    FALHA
+/*
+//  ENDIF
 //*
 //ST01PDMB EXEC PGM=DMBATCH,
 //             PARM=(YYSLY)
@@ -354,6 +588,32 @@ COND ADD COND GDBUR-ELO-SUGAP0323 %%DD%%.%%MM
              &DSN2=CNT.FIN.MZ.BDC2.IPCSQ831.D%%ODATE
    SIGNOFF
 //*
+//  IF ST01PDMB.RC = 0 THEN
+//STL1PDB  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CNTTRNP1    OK
+/*
+//  ELSE
+//STL1PDB  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CNTTRNP1    FALHA
+/*
+//  ENDIF
+//*
 //* %%ENDIF
 //ST01PDMB EXEC PGM=DMBATCH,
 //             PARM=(YYSLY)
@@ -376,6 +636,32 @@ COND ADD COND GDBUR-ELO-SUGAP0323 %%DD%%.%%MM
           &DSN2=%%ALIAS%%.CNT.RAN.MZ.BAT1.IPCS4A8E.D%%ODATE
  SIGNOFF
 //*
+//  IF ST01PDMB.RC = 0 THEN
+//STL1PDC  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CNTPCSSP    OK
+/*
+//  ELSE
+//STL1PDC  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CNTPCSSP    FALHA
+/*
+//  ENDIF
+//*
 //ST02PDMB EXEC PGM=DMBATCH,
 //             COND=(00,NE,ST01PVAZ),
 //             PARM=(YYSLY)
@@ -399,6 +685,32 @@ COND ADD COND GDBUR-ELO-SUGAP0323 %%DD%%.%%MM
           &DSN2=CNT.PCS.MZ.BGT1.IGAP0224.D%%ODATE
  SIGNOFF
 //*
+//  IF ST02PDMB.RC = 0 THEN
+//STL2PDA  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CNTPCSSP    OK
+/*
+//  ELSE
+//STL2PDA  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CNTPCSSP    FALHA
+/*
+//  ENDIF
+//*
 //  IF ST01PVAZ.RC NE 0 THEN
 //*
 //* %%SET %%DD = %%SUBSTR %%ODATE 5 2
@@ -441,6 +753,32 @@ COND ADD COND INTEL-MAST-SUGAP0224 %%DD%%.%%MM
           &DSN2=CNT.PCS.MZ.BZX0.FRENCIX1.D%%ODATE
  SIGNOFF
 //*
+//  IF ST02PDMB.RC = 0 THEN
+//STL2PDB  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CTNPCSI1    OK
+/*
+//  ELSE
+//STL2PDB  EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CTNPCSI1    FALHA
+/*
+//  ENDIF
+//*
 //ST08UICE EXEC PGM=ICEMAN,
 //             COND=(1,NE,ST02UIDC)
 //SYSOUT   DD SYSOUT=*
@@ -490,6 +828,32 @@ MODEL=(END.V01.SCHEDULE.PLEX02,PCSDBR01,PCS9N050)
 //*-------------------------------------------------------------------*
 //*-------------------------------------------------------------------*
 //*
+//*-------------------------------------------------------------------*
+//* SUBTOTAL POR AGENCIA DA LIQUIDACAO GERADA PELO PCSPBELI: ORDENA O  *
+//* EXTRATO DE ENTRADA (PBELIL1) POR AGENCIA E TOTALIZA.               *
+//*-------------------------------------------------------------------*
+//STSAGELI EXEC PGM=SORT,
+//             COND=(0,NE)
+//SORTIN   DD  DISP=SHR,
+//             DSN=CNT.PCS.MZ.BDS2.INELOAGE.R2EMISS.D%%ODATE
+//SORTOUT  DD  DISP=(,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.INELOAGE.R2EMISS.SORT,
+//             UNIT=3390,
+//             SPACE=(TRK,(5,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=100)
+//SYSIN    DD  *
+  SORT FIELDS=(1,04,CH,A)    ** CO-AGENCIA-LIQD
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//*
+//STRELI   EXEC PGM=PCSRELI,
+//             COND=(0,NE)
+//ENTAGELI DD  DISP=SHR,
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.INELOAGE.R2EMISS.SORT
+//RELAGELI DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//*
 //*
 //PASOO30  EXEC PGM=IDCAMS,
 //             COND=(4,LT)
@@ -533,6 +897,44 @@ MODEL=(END.V01.SCHEDULE.PLEX02,PCSDBR01,PCS9N050)
             &DSN2=CNT.CAC.MZ.BAT1.IPCSM897.D%%ODATE
  SIGNOFF
 //*
+//  IF ST20PDMB.RC = 0 THEN
+//STL20PDM EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CNTPCSSP    OK
+/*
+//  ELSE
+//STL20PDM EXEC PGM=IEBGENER
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  DUMMY
+//SYSUT2   DD  DISP=(MOD,CATLG,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG,
+//             UNIT=3390,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSUT1   DD  *
+CNTPCSSP    FALHA
+/*
+//  ENDIF
+//*
+//*-------------------------------------------------------------------*
+//* RELATORIO CONSOLIDADO DE STATUS DAS TRANSMISSOES DMBATCH/          *
+//* CONNECT:DIRECT DESTE JOB (LOG GRAVADO PELOS STEPS STL09DMB,        *
+//* STL1PDA/B/C, STL2PDA/B E STL20PDM ACIMA).                          *
+//*-------------------------------------------------------------------*
+//STRDMB   EXEC PGM=PCSRDMB
+//ENTTRLOG DD  DISP=(OLD,DELETE,DELETE),
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.PCS3C650.TRANSM.LOG
+//RELTRANS DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//*
 //* %%ENDIF
 //*
 //*
@@ -572,6 +974,9 @@ DESC='ARQUIVO: %%ALIAS%%.PCS.MZ.BHX0.P393.ANALIT.BOLETO.D%%ODATE'
 //SYSPRINT DD  SYSOUT=*
 //SYSIN    DD  DUMMY
 //*
+//*-------------------------------------------------------------------*
+//* ENVIO FTP PCS998 PARA O SEND SITE - 1A TENTATIVA                   *
+//*-------------------------------------------------------------------*
 //STEP0001 EXEC PGM=FTP
 //STEPLIB  DD  DISP=SHR,
 //             DSN=CEE.SCEERUN
@@ -589,6 +994,43 @@ PUT '%%ALIAS%%.PCS.MZ.BDQ2.PCSPBS60.S01.D%%ODATE'      +
 PCS998-%%AAAA-%%MM-%%DD-%%HH-%%MI.TXT
 QUIT
 //*
+//  IF STEP0001.RC > 0 THEN
+//*-------------------------------------------------------------------*
+//* ENVIO FTP PCS998 FALHOU - 2A E ULTIMA TENTATIVA                    *
+//*-------------------------------------------------------------------*
+//STEP0001 EXEC PGM=FTP
+//STEPLIB  DD  DISP=SHR,
+//             DSN=CEE.SCEERUN
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//OUTPUT   DD  SYSOUT=X
+//INPUT    DD  *
+10.192.228.212
+F651097
+Fran001
+SENDSITE
+CD /upload/siepa/TQS/entrada998
+
+PUT '%%ALIAS%%.PCS.MZ.BDQ2.PCSPBS60.S01.D%%ODATE'      +
+PCS998-%%AAAA-%%MM-%%DD-%%HH-%%MI.TXT
+QUIT
+//*
+//  IF STEP0001.RC > 0 THEN
+//*-------------------------------------------------------------------*
+//* AS DUAS TENTATIVAS DE ENVIO DO PCS998 FALHARAM - ALERTA OPERACAO   *
+//*-------------------------------------------------------------------*
+//ST0001AL EXEC CTMAPI
+//DAPRINT  DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+COND ADD COND ALERTA-FALHA-FTP-PCS998
+/*
+//  ENDIF
+//  ENDIF
+//*
+//*-------------------------------------------------------------------*
+//* ENVIO FTP PCS999 PARA O SEND SITE - 1A TENTATIVA                   *
+//*-------------------------------------------------------------------*
 //STEP0002 EXEC PGM=FTP
 //STEPLIB  DD  DISP=SHR,
 //             DSN=CEE.SCEERUN
@@ -606,6 +1048,40 @@ PUT '%%ALIAS%%.PCS.MZ.BDQ2.PCSPBS62.S01.D%%ODATE'      +
 PCS999-%%AAAA-%%MM-%%DD-%%HH-%%MI.TXT
 QUIT
 //*
+//  IF STEP0002.RC > 0 THEN
+//*-------------------------------------------------------------------*
+//* ENVIO FTP PCS999 FALHOU - 2A E ULTIMA TENTATIVA                    *
+//*-------------------------------------------------------------------*
+//STEP0002 EXEC PGM=FTP
+//STEPLIB  DD  DISP=SHR,
+//             DSN=CEE.SCEERUN
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//OUTPUT   DD  SYSOUT=X
+//INPUT    DD  *
+10.192.228.212
+F651097
+Fran001
+SENDSITE
+CD /upload/siepa/TQS/entrada999
+
+PUT '%%ALIAS%%.PCS.MZ.BDQ2.PCSPBS62.S01.D%%ODATE'      +
+PCS999-%%AAAA-%%MM-%%DD-%%HH-%%MI.TXT
+QUIT
+//*
+//  IF STEP0002.RC > 0 THEN
+//*-------------------------------------------------------------------*
+//* AS DUAS TENTATIVAS DE ENVIO DO PCS999 FALHARAM - ALERTA OPERACAO   *
+//*-------------------------------------------------------------------*
+//ST0002AL EXEC CTMAPI
+//DAPRINT  DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSIN    DD  *
+COND ADD COND ALERTA-FALHA-FTP-PCS999
+/*
+//  ENDIF
+//  ENDIF
+//*
 //*
 //ST02UICE EXEC PGM=ICEGENER,
 //             COND=(04,LT),
@@ -637,6 +1113,39 @@ QUIT
 //*
 //SYSPRINT DD  SYSOUT=*
 //*
+//*-------------------------------------------------------------------*
+//* ARCV.USD/BRL SAO GDGs DE RETENCAO LONGA (LIMIT MAIOR QUE O DO     *
+//* ACTVRPT.USD/BRL DIARIO) PARA QUE O RELATORIO DE ATIVIDADE DE UM   *
+//* DIA AINDA POSSA SER RECUPERADO APOS O ACTVRPT.USD/BRL DAQUELE DIA *
+//* TER SIDO DESCATALOGADO PELO LIMITE DO GDG DIARIO.                 *
+//*-------------------------------------------------------------------*
+//  IF ST01UIDC.RC = 0 THEN
+//ST03UIDC EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//ARCVIN   DD  DISP=SHR,
+//             DSN=CNT.PCS.MZ.BDS2.IJCB.ACTVRPT.USD.D%%DTANT
+//ARCVOUT  DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=CNT.PCS.MZ.BDS2.IJCB.ACTVRPT.ARCV.USD(+1),
+//             LIKE=CNT.PCS.MZ.BDS2.IJCB.ACTVRPT.USD.D%%DTANT
+//SYSIN    DD  *
+ REPRO IFILE(ARCVIN) OFILE(ARCVOUT)
+//*
+//  ENDIF
+//  IF ST02UIDC.RC = 0 THEN
+//ST04UIDC EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//ARCVIN   DD  DISP=SHR,
+//             DSN=CNT.PCS.MZ.BDS2.IJCB.ACTVRPT.BRL.D%%DTANT
+//ARCVOUT  DD  DISP=(NEW,CATLG,DELETE),
+//             DSN=CNT.PCS.MZ.BDS2.IJCB.ACTVRPT.ARCV.BRL(+1),
+//             LIKE=CNT.PCS.MZ.BDS2.IJCB.ACTVRPT.BRL.D%%DTANT
+//SYSIN    DD  *
+ REPRO IFILE(ARCVIN) OFILE(ARCVOUT)
+//*
+//  ENDIF
+//*
 //*
 //ST27SIER EXEC PGM=IKJEFT01,DYNAMNBR=20,REGION=4096K                   00380005
 //SYSTSPRT DD SYSOUT=*
