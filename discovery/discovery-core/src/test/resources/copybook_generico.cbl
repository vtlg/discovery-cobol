@@ -42,11 +42,30 @@ D   F973331  30OCT17 16:18
                    07  RETORNO-CRIP-CSC             PIC 9(08) COMP.         
                    10  D3-NSECFIC                   PIC S9(10)V.                
                    10  LIMCT-PORPAGOA               PIC 9(03)V9(04).    
-                   10  SW-CHECK-LUHN-VALIDO         PIC    9(01).   
-                      88  CHECK-LUHN-VALIDO    VALUE 1.                    
-           03  (AMMIGINV).                                              
-               10 (AMMIGINV)-CODENT     PIC X(04).                      
-               10 DTCCAL-R-DT-CRIAC-ARQ  REDEFINES DTCCAL-DT-CRIAC-ARQ.  
+                   10  SW-CHECK-LUHN-VALIDO         PIC    9(01).
+                      88  CHECK-LUHN-VALIDO    VALUE 1.
+      *            POSICAO (CONTADA DA DIREITA PARA A ESQUERDA, 1 =
+      *            DIGITO VERIFICADOR) DO PRIMEIRO DIGITO QUE FALHOU
+      *            NO CALCULO DE LUHN; ZERO QUANDO CHECK-LUHN-VALIDO;
+      *            99 QUANDO A FALHA NAO E CORRIGIVEL TROCANDO UM
+      *            UNICO DIGITO (P.EX. DOIS OU MAIS DIGITOS ERRADOS).
+RSAN               10  LUHN-POS-DIGITO-FALHA        PIC    9(02).
+RSAN                   88  LUHN-FALHA-NAO-CORRIGIVEL VALUE 99.
+           03  AMMIGINV.
+               10 AMMIGINV-CODENT       PIC X(04).
+               10 DTCCAL-DT-CRIAC-ARQ   PIC X(08).
+               10 DTCCAL-R-DT-CRIAC-ARQ  REDEFINES DTCCAL-DT-CRIAC-ARQ.
+                   15  DTCCAL-R-ANO         PIC 9(04).
+                   15  DTCCAL-R-MES         PIC 9(02).
+                   15  DTCCAL-R-DIA         PIC 9(02).
+      *        HORA E FUSO HORARIO DA CRIACAO DO ARQUIVO DE MIGRACAO,
+      *        PARA QUE O HORARIO REGISTRADO SEJA COMPARAVEL ENTRE
+      *        AMBIENTES/REGIOES EM FUSOS DIFERENTES. TZ NO FORMATO
+      *        +HHMM/-HHMM (OFFSET EM RELACAO AO UTC).
+RSAN           10  DTCCAL-HR-CRIAC-ARQ     PIC X(06).
+RSAN           10  DTCCAL-TZ-CRIAC-ARQ     PIC X(05).
+RSAN               88  DTCCAL-TZ-UTC           VALUE '+0000'.
+RSAN               88  DTCCAL-TZ-BRASILIA      VALUE '-0300'.
          01  :T:-MESSAGE-STATUS EXTERNAL       PIC S9(4) BINARY.          
        01  :T:-DE-MAP EXTERNAL.                                         
            05  :T:-DE-MAP-ENTRY OCCURS 128 TIMES                        
