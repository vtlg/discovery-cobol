@@ -0,0 +1,135 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSRD4B0.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   RESUMO DE CONTAGEM DO ARQUIVO DE CARTAS PIN ENRIQUECIDO COM
+      *   CEP (SAIDA DO PCSPBD06, DATASET DS4B0), INFORMANDO QUANTOS
+      *   REGISTROS TIVERAM O CEP LOCALIZADO E QUANTOS NAO TIVERAM.
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       CONFIGURATION                    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  ENTDS4B0   ASSIGN   TO    ENTDS4B0.
+           SELECT  RELATORIO  ASSIGN   TO    RELDS4B0.
+
+      *+---------------------------------------------------------------+
+      *                      DATA   DIVISION
+      *                      ===============
+      *+---------------------------------------------------------------+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ENTDS4B0
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 3250   CHARACTERS.
+       01  R-ENTDS4B0.
+           05  FILLER                      PIC X(12).
+           05  C4C6-TIPOREG                PIC X(01).
+           05  FILLER                      PIC X(18).
+           05  C4C6-CLAVE                  PIC X(28).
+           05  FILLER                      PIC X(09).
+           05  C4C6-TIPREG-DETALLE         PIC X(02).
+           05  FILLER                      PIC X(3120).
+           05  NU-CENTRALIZADORA           PIC X(09).
+           05  FILLER                      PIC X(01).
+           05  DS4B0-CEP                   PIC X(10).
+           05  NU-ETIQUETA-AMRDO           PIC X(09).
+           05  FILLER                      PIC X(31).
+
+       FD  RELATORIO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133   CHARACTERS.
+       01  R-RELATORIO    PIC X(133).
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  AREA DE CONTROLE DE FIM DE ARQUIVO E CONTADORES.
+       01  WS-AREA-CONTROLE.
+           05  WS-FIM-ENTDS4B0             PIC X(01)  VALUE 'N'.
+               88  FIM-ENTDS4B0            VALUE 'S'.
+           05  WS-CONT-LIDOS               PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-CEP-OK              PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-CEP-NOK             PIC 9(07)  VALUE ZEROS.
+
+      ***  LINHAS DE RELATORIO.
+       01  WS-REL-CABECALHO.
+           05  FILLER                      PIC X(37)  VALUE
+               'RESUMO ENRIQUECIMENTO CEP - PCSPBD06'.
+           05  FILLER                      PIC X(96)  VALUE SPACES.
+
+       01  WS-REL-TOTAL-LIDOS.
+           05  FILLER                      PIC X(25)  VALUE
+               'TOTAL DE CARTAS LIDAS...:'.
+           05  WS-TL-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(101) VALUE SPACES.
+
+       01  WS-REL-TOTAL-CEP-OK.
+           05  FILLER                      PIC X(25)  VALUE
+               'CEP LOCALIZADO..........:'.
+           05  WS-TC-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(101) VALUE SPACES.
+
+       01  WS-REL-TOTAL-CEP-NOK.
+           05  FILLER                      PIC X(26)  VALUE
+               'CEP NAO LOCALIZADO.......:'.
+           05  WS-TN-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(100) VALUE SPACES.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                    SECTION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSA UNTIL FIM-ENTDS4B0.
+           PERFORM 3000-FIM.
+           STOP RUN.
+
+       1000-INICIO.
+      *------------.
+           OPEN INPUT  ENTDS4B0.
+           OPEN OUTPUT RELATORIO.
+           WRITE R-RELATORIO               FROM WS-REL-CABECALHO.
+           PERFORM 2100-LER-PROXIMO.
+
+       2000-PROCESSA.
+      *------------.
+           ADD 1                           TO WS-CONT-LIDOS.
+           IF  DS4B0-CEP  = SPACES  OR  DS4B0-CEP = ZEROS
+               ADD 1                       TO WS-CONT-CEP-NOK
+           ELSE
+               ADD 1                       TO WS-CONT-CEP-OK
+           END-IF.
+           PERFORM 2100-LER-PROXIMO.
+
+       2100-LER-PROXIMO.
+      *------------.
+           READ ENTDS4B0
+               AT END
+                   SET  FIM-ENTDS4B0       TO TRUE
+           END-READ.
+
+       3000-FIM.
+      *------------.
+           MOVE WS-CONT-LIDOS              TO WS-TL-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-LIDOS.
+           MOVE WS-CONT-CEP-OK             TO WS-TC-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-CEP-OK.
+           MOVE WS-CONT-CEP-NOK            TO WS-TN-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-CEP-NOK.
+           CLOSE ENTDS4B0.
+           CLOSE RELATORIO.
