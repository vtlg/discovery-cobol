@@ -0,0 +1,132 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSMD024.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   TRANSACAO DE MANUTENCAO (INCLUIR/ALTERAR/EXCLUIR/CONSULTAR)
+      *   DA TABELA DE MARCAS POR ENTIDADE (MPDT024), VIA COMMAREA
+      *   PCSDS024.
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  COMUNICACAO COM O DB2.
+           EXEC SQL  INCLUDE  SQLCA    END-EXEC.
+
+      ***  TABELA DE MARCAS POR ENTIDADE.
+           EXEC SQL  INCLUDE  MPDT024 END-EXEC.
+
+RSAN   01  CT-PCSPSD49                  PIC X(08)  VALUE 'PCSPSD49'.
+
+RSAN  *---- BOOKS SUB-ROTINA PCSPSD49
+RSAN       COPY PCSDSD49 REPLACING ==:PCSDSD49:== BY ==LOG==.
+
+       LINKAGE                          SECTION.
+       01  DFHCOMMAREA.
+           COPY PCSDS024.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+       MODULO-INICIAL                   SECTION.
+           MOVE CA024-CODENT            TO CODENT OF DCLMPDT024.
+           MOVE CA024-CODMAR            TO CODMAR OF DCLMPDT024.
+           EVALUATE TRUE
+               WHEN CA024-INCLUIR
+                   PERFORM 0001-INCLUIR-MPDT024
+               WHEN CA024-ALTERAR
+                   PERFORM 0002-ALTERAR-MPDT024
+               WHEN CA024-EXCLUIR
+                   PERFORM 0003-EXCLUIR-MPDT024
+               WHEN CA024-CONSULTAR
+                   PERFORM 0004-CONSULTAR-MPDT024
+               WHEN OTHER
+                   SET  CA024-RETORNO-ERRO TO TRUE
+           END-EVALUATE.
+           EXEC CICS RETURN END-EXEC.
+
+       0001-INCLUIR-MPDT024.
+      *------------------------.
+           EXEC SQL
+                INSERT INTO MPDT024
+                       (CODENT, CODMAR)
+                VALUES
+                       (:DCLMPDT024.CODENT, :DCLMPDT024.CODMAR)
+           END-EXEC.
+           PERFORM 0005-VERIFICA-SQLCODE.
+RSAN       IF  CA024-RETORNO-OK
+RSAN           SET  LOG-OP-INCLUSAO     TO TRUE
+RSAN           PERFORM 0006-GRAVA-AUDITORIA
+RSAN       END-IF.
+
+       0002-ALTERAR-MPDT024.
+      *------------------------.
+           EXEC SQL
+                UPDATE MPDT024
+                       SET CODMAR = :DCLMPDT024.CODMAR
+                       WHERE CODENT = :DCLMPDT024.CODENT
+           END-EXEC.
+           PERFORM 0005-VERIFICA-SQLCODE.
+RSAN       IF  CA024-RETORNO-OK
+RSAN           SET  LOG-OP-ALTERACAO    TO TRUE
+RSAN           PERFORM 0006-GRAVA-AUDITORIA
+RSAN       END-IF.
+
+       0003-EXCLUIR-MPDT024.
+      *------------------------.
+           EXEC SQL
+                DELETE FROM MPDT024
+                       WHERE CODENT = :DCLMPDT024.CODENT
+           END-EXEC.
+           PERFORM 0005-VERIFICA-SQLCODE.
+RSAN       IF  CA024-RETORNO-OK
+RSAN           SET  LOG-OP-EXCLUSAO     TO TRUE
+RSAN           PERFORM 0006-GRAVA-AUDITORIA
+RSAN       END-IF.
+
+       0004-CONSULTAR-MPDT024.
+      *------------------------.
+           EXEC SQL
+                SELECT CODMAR
+                  INTO :DCLMPDT024.CODMAR
+                  FROM MPDT024
+                 WHERE CODENT = :DCLMPDT024.CODENT
+                 WITH UR
+           END-EXEC.
+           IF  SQLCODE = ZERO
+               MOVE CODMAR OF DCLMPDT024 TO CA024-CODMAR
+           END-IF.
+           PERFORM 0005-VERIFICA-SQLCODE.
+RSAN       IF  CA024-RETORNO-OK
+RSAN           SET  LOG-OP-LEITURA      TO TRUE
+RSAN           PERFORM 0006-GRAVA-AUDITORIA
+RSAN       END-IF.
+
+       0005-VERIFICA-SQLCODE.
+      *------------------------.
+           EVALUATE SQLCODE
+               WHEN ZERO
+                   SET  CA024-RETORNO-OK           TO TRUE
+               WHEN 100
+                   SET  CA024-RETORNO-NAO-ENCONTRADO TO TRUE
+               WHEN OTHER
+                   SET  CA024-RETORNO-ERRO          TO TRUE
+           END-EVALUATE.
+
+RSAN   0006-GRAVA-AUDITORIA.
+RSAN  *------------------------.
+RSAN  ***  RASTRO DE AUDITORIA DA MANUTENCAO DE MARCAS POR ENTIDADE,
+RSAN  ***  MESMA SUB-ROTINA CENTRALIZADA (PCSPSD49) JA USADA PELAS
+RSAN  ***  DEMAIS CONSULTAS/EXCLUSOES DE NOMEINTERNO.
+RSAN       MOVE CT-PCSPSD49             TO LOG-PROGRAMA.
+RSAN       MOVE CA024-CODENT            TO LOG-ENTIDADE.
+RSAN       MOVE SPACES                  TO LOG-EMPSA-PARCEIRA
+RSAN                                        LOG-PRDTO-EMPRESA.
+RSAN       CALL CT-PCSPSD49             USING LOG-REGISTRO.
