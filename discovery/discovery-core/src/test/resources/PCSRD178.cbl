@@ -0,0 +1,135 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSRD178.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   RELATORIO DIARIO DE EXCECAO DE CARTOES BLOQUEADOS, A PARTIR
+      *   DO EXTRATO GERADO PELO STEP19 (JUNCAO PCS.MPDT009/PCS.MPDT178,
+      *   MESMAS CHAVES DA CONSULTA EMBUTIDA EM NOMEINTERNO). LISTA
+      *   CADA CARTAO BLOQUEADO COM O CODIGO/DESCRICAO DO BLOQUEIO E
+      *   TOTALIZA A QUANTIDADE DE OCORRENCIAS NO DIA.
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       CONFIGURATION                    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  ENTMPD178  ASSIGN   TO    ENTMPD178.
+           SELECT  RELATORIO  ASSIGN   TO    RELMPD178.
+
+      *+---------------------------------------------------------------+
+      *                      DATA   DIVISION
+      *                      ===============
+      *+---------------------------------------------------------------+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ENTMPD178
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 80   CHARACTERS.
+       01  R-ENTMPD178            PIC X(80).
+
+       FD  RELATORIO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133   CHARACTERS.
+       01  R-RELATORIO    PIC X(133).
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  EXTRATO DE CARTOES BLOQUEADOS (LAYOUT DO STEP19).
+           COPY MPDT178.
+
+      ***  AREA DE CONTROLE.
+       01  WS-AREA-CONTROLE.
+           05  WS-FIM-ENTMPD178        PIC X(01)  VALUE 'N'.
+               88  FIM-ENTMPD178       VALUE 'S'.
+           05  WS-CONT-BLOQUEADOS      PIC 9(07)  VALUE ZEROS.
+
+      ***  LINHAS DE RELATORIO.
+       01  WS-REL-CABECALHO.
+           05  FILLER                      PIC X(35)  VALUE
+               'EXCECAO DE CARTOES BLOQUEADOS     '.
+           05  FILLER                      PIC X(98)  VALUE SPACES.
+
+       01  WS-REL-DETALHE.
+           05  FILLER                      PIC X(06)  VALUE
+               'ENT: '.
+           05  WS-DT-CODENT                PIC X(04).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(08)  VALUE
+               'CONTA: '.
+           05  WS-DT-CENTALTA              PIC X(04).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  WS-DT-CUENTA                PIC X(10).
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  FILLER                      PIC X(05)  VALUE
+               'PAN: '.
+           05  WS-DT-PAN                   PIC X(19).
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  FILLER                      PIC X(09)  VALUE
+               'BLOQUEIO '.
+           05  WS-DT-CODBLQ                PIC X(02).
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  WS-DT-TEXBLQ                PIC X(40).
+           05  FILLER                      PIC X(10) VALUE SPACES.
+
+       01  WS-REL-TOTAL.
+           05  FILLER                      PIC X(30)  VALUE
+               'TOTAL DE CARTOES BLOQUEADOS: '.
+           05  WS-TT-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(96) VALUE SPACES.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                    SECTION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSA UNTIL FIM-ENTMPD178.
+           PERFORM 3000-FIM.
+           STOP RUN.
+
+       1000-INICIO.
+      *------------.
+           OPEN INPUT  ENTMPD178.
+           OPEN OUTPUT RELATORIO.
+           WRITE R-RELATORIO               FROM WS-REL-CABECALHO.
+           PERFORM 2100-LER-PROXIMO.
+
+       2000-PROCESSA.
+      *------------.
+           ADD 1                           TO WS-CONT-BLOQUEADOS.
+           MOVE R-ENTMPD178                TO DCLMPDT178-BLOQ.
+           MOVE BLOQ-CODENT                TO WS-DT-CODENT.
+           MOVE BLOQ-CENTALTA              TO WS-DT-CENTALTA.
+           MOVE BLOQ-CUENTA                TO WS-DT-CUENTA.
+           MOVE BLOQ-PAN                   TO WS-DT-PAN.
+           MOVE BLOQ-CODBLQ                TO WS-DT-CODBLQ.
+           MOVE BLOQ-TEXBLQ                TO WS-DT-TEXBLQ.
+           WRITE R-RELATORIO               FROM WS-REL-DETALHE.
+           PERFORM 2100-LER-PROXIMO.
+
+       2100-LER-PROXIMO.
+      *------------.
+           READ ENTMPD178
+               AT END
+                   SET  FIM-ENTMPD178      TO TRUE
+           END-READ.
+
+       3000-FIM.
+      *------------.
+           MOVE WS-CONT-BLOQUEADOS         TO WS-TT-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL.
+           CLOSE ENTMPD178.
+           CLOSE RELATORIO.
