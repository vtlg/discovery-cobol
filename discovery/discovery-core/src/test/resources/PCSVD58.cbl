@@ -0,0 +1,155 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSVD58.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   CONFERE A COMPLETUDE DA GERACAO DO EXTRATO ANUAL, LENDO O
+      *   UNLOAD DE PCS.PCSTBD58_EXTRATO_ANUAL (VER STEP12/FTAB58):
+      *   - REJEITA REGISTROS COM CHAVE INCOMPLETA (ENTIDADE/AGENCIA/
+      *     CONTA/ANO EM BRANCO OU ZERADOS);
+      *   - COMPARA O TOTAL DE REGISTROS VALIDOS CONTRA A QUANTIDADE
+      *     ESPERADA DE CONTRATOS INFORMADA NO CARTAO DE PARAMETRO.
+      *   RETURN-CODE 8 QUANDO A GERACAO FICOU INCOMPLETA.
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       CONFIGURATION                    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  ENTTAB58   ASSIGN   TO    ENTTAB58.
+           SELECT  RELATORIO  ASSIGN   TO    RELTAB58.
+
+      *+---------------------------------------------------------------+
+      *                      DATA   DIVISION
+      *                      ===============
+      *+---------------------------------------------------------------+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ENTTAB58
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 40   CHARACTERS.
+       01  R-ENTTAB58.
+           05  TAB58-CO-ENTIDADE           PIC X(04).
+           05  TAB58-CO-AGENCIA-INCLUSAO   PIC X(04).
+           05  TAB58-CO-CONTA-CONTRATO     PIC X(10).
+           05  TAB58-NU-ANO-EXTRATO        PIC 9(04).
+           05  FILLER                      PIC X(18).
+
+       FD  RELATORIO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133   CHARACTERS.
+       01  R-RELATORIO    PIC X(133).
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  PARAMETRO DE ENTRADA (QUANTIDADE ESPERADA DE CONTRATOS).
+       01  WS-PARM-ENTRADA.
+           05  WS-PARM-ESPERADO            PIC 9(07).
+
+      ***  AREA DE CONTROLE.
+       01  WS-AREA-CONTROLE.
+           05  WS-FIM-ENTTAB58             PIC X(01)  VALUE 'N'.
+               88  FIM-ENTTAB58            VALUE 'S'.
+           05  WS-CONT-LIDOS               PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-VALIDOS             PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-CHAVE-INCOMPLETA    PIC 9(07)  VALUE ZEROS.
+
+      ***  LINHAS DE RELATORIO.
+       01  WS-REL-CABECALHO.
+           05  FILLER                      PIC X(38)  VALUE
+               'CONFERENCIA COMPLETUDE EXTRATO ANUAL '.
+           05  FILLER                      PIC X(95)  VALUE SPACES.
+
+       01  WS-REL-TOTAL-LIDOS.
+           05  FILLER                      PIC X(26)  VALUE
+               'TOTAL DE REGISTROS LIDOS:.'.
+           05  WS-TL-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(100) VALUE SPACES.
+
+       01  WS-REL-TOTAL-INCOMPLETOS.
+           05  FILLER                      PIC X(26)  VALUE
+               'CHAVE INCOMPLETA........:'.
+           05  WS-TI-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(100) VALUE SPACES.
+
+       01  WS-REL-TOTAL-ESPERADO.
+           05  FILLER                      PIC X(26)  VALUE
+               'TOTAL ESPERADO..........:'.
+           05  WS-TE-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(100) VALUE SPACES.
+
+       01  WS-REL-SITUACAO.
+           05  FILLER                      PIC X(26)  VALUE
+               'SITUACAO................:'.
+           05  WS-SIT-DESCRICAO            PIC X(20).
+           05  FILLER                      PIC X(87)  VALUE SPACES.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                    SECTION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSA UNTIL FIM-ENTTAB58.
+           PERFORM 3000-FIM.
+           STOP RUN.
+
+       1000-INICIO.
+      *------------.
+           ACCEPT WS-PARM-ESPERADO         FROM SYSIN.
+           OPEN INPUT  ENTTAB58.
+           OPEN OUTPUT RELATORIO.
+           WRITE R-RELATORIO               FROM WS-REL-CABECALHO.
+           PERFORM 2100-LER-PROXIMO.
+
+       2000-PROCESSA.
+      *------------.
+           ADD 1                           TO WS-CONT-LIDOS.
+           IF  TAB58-CO-ENTIDADE          = SPACES
+           OR  TAB58-CO-AGENCIA-INCLUSAO  = SPACES
+           OR  TAB58-CO-CONTA-CONTRATO    = SPACES
+           OR  TAB58-NU-ANO-EXTRATO       = ZEROS
+               ADD 1                       TO WS-CONT-CHAVE-INCOMPLETA
+           ELSE
+               ADD 1                       TO WS-CONT-VALIDOS
+           END-IF.
+           PERFORM 2100-LER-PROXIMO.
+
+       2100-LER-PROXIMO.
+      *------------.
+           READ ENTTAB58
+               AT END
+                   SET  FIM-ENTTAB58       TO TRUE
+           END-READ.
+
+       3000-FIM.
+      *------------.
+           MOVE WS-CONT-LIDOS              TO WS-TL-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-LIDOS.
+           MOVE WS-CONT-CHAVE-INCOMPLETA   TO WS-TI-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-INCOMPLETOS.
+           MOVE WS-PARM-ESPERADO           TO WS-TE-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-ESPERADO.
+           IF  WS-CONT-CHAVE-INCOMPLETA > ZEROS
+           OR  WS-CONT-VALIDOS < WS-PARM-ESPERADO
+               MOVE 'INCOMPLETO'           TO WS-SIT-DESCRICAO
+               MOVE 8                      TO RETURN-CODE
+           ELSE
+               MOVE 'COMPLETO'             TO WS-SIT-DESCRICAO
+               MOVE 0                      TO RETURN-CODE
+           END-IF.
+           WRITE R-RELATORIO               FROM WS-REL-SITUACAO.
+           CLOSE ENTTAB58.
+           CLOSE RELATORIO.
