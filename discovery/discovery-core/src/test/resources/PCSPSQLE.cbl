@@ -0,0 +1,77 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSPSQLE.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   SUB-ROTINA CENTRALIZADA DE LOG DE ERROS DB2. RECEBE A AREA
+      *   TBSQLERR (COPY ATSQLERR) JA PREENCHIDA PELO CHAMADOR A PARTIR
+      *   DA SQLCA E GRAVA O REGISTRO NA TABELA GENERICA DE LOG MPDT083.
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       DATA DIVISION.
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  COMUNICACAO COM O DB2.
+           EXEC SQL  INCLUDE  SQLCA    END-EXEC.
+
+      ***  TABELA GENERICA DE LOG (MESMA REUTILIZADA PELO OVERFLOW DA
+      ***  TS DE ALTERACAO EM NOMEINTERNO).
+           EXEC SQL  INCLUDE  MPDT083 END-EXEC.
+
+       01  WS-ULTIMO-SQLCODE            PIC S9(09) COMP.
+
+      ***  MONTAGEM DO CONTEUDO GRAVADO EM CADENA - SQLCODE E SQLSTATE
+      ***  DO ERRO ORIGINAL REPORTADO PELO CHAMADOR (NAO O DESTA
+      ***  SUB-ROTINA), PARA QUE O RELATORIO PCSRL083 MOSTRE O MOTIVO
+      ***  COMPLETO, NAO SO O SQLSTATE.
+       01  WS-CADENA-ERRO-SQL.
+           05  FILLER                   PIC X(08)  VALUE 'SQLCODE='.
+           05  WS-CE-SQLCODE            PIC -(10).
+           05  FILLER                   PIC X(01)  VALUE SPACE.
+           05  FILLER                   PIC X(09)  VALUE 'SQLSTATE='.
+           05  WS-CE-SQLSTATE           PIC X(05).
+           05  FILLER                   PIC X(67)  VALUE SPACES.
+
+       LINKAGE                          SECTION.
+       01  LK-TBSQLERR.
+           COPY ATSQLERR.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION USING LK-TBSQLERR.
+       0000-PRINCIPAL                    SECTION.
+      ***  NUMSEC NAO PODE SER UM CONTADOR EM WORKING-STORAGE - ELE
+      ***  ZERARIA A CADA NOVA CARGA DO PROGRAMA (JOB BATCH, NEWCOPY
+      ***  CICS, RESTART DE REGIAO) E COLIDIRIA ENTRE CHAMADORES
+      ***  CONCORRENTES. DERIVA-SE O PROXIMO VALOR DIRETO DA TABELA.
+           EXEC SQL
+                SELECT COALESCE(MAX(NUMSEC), 0) + 1
+                  INTO :DCLMPDT083.NUMSEC
+                  FROM MPDT083
+           END-EXEC.
+           MOVE 'S'                      TO INDICA OF DCLMPDT083.
+           MOVE TB-PROGRAMA              TO PROGRAMA OF DCLMPDT083.
+           MOVE TB-SQLCODE               TO WS-CE-SQLCODE.
+           MOVE TB-SQLSTATE              TO WS-CE-SQLSTATE.
+           MOVE WS-CADENA-ERRO-SQL       TO CADENA OF DCLMPDT083.
+           MOVE TB-SQLERRMC              TO DATOS OF DCLMPDT083.
+           EXEC SQL
+                INSERT INTO MPDT083
+                       (NUMSEC, INDICA, PROGRAMA, CADENA, DATOS)
+                VALUES
+                       (:DCLMPDT083.NUMSEC, :DCLMPDT083.INDICA,
+                        :DCLMPDT083.PROGRAMA, :DCLMPDT083.CADENA,
+                        :DCLMPDT083.DATOS)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               MOVE SQLCODE              TO WS-ULTIMO-SQLCODE
+               DISPLAY 'PCSPSQLE - FALHA AO GRAVAR MPDT083 - SQLCODE: '
+                       WS-ULTIMO-SQLCODE ' PROGRAMA: ' TB-PROGRAMA
+           END-IF.
+           GOBACK.
