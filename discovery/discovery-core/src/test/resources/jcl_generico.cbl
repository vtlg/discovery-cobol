@@ -1,6 +1,14 @@
-//PCS3C650 JOB (PCS,BR,72591,00,00),'D%%ODATE',CLASS=F,MSGCLASS=O,      
-//             MSGLEVEL=(1,1),REGION=0K,TIME=NOLIMIT,COND=(4,LT)        
-//*                                                                     
+//PCS3C650 JOB (PCS,BR,72591,00,00),'D%%ODATE',CLASS=F,MSGCLASS=O,
+//             MSGLEVEL=(1,1),REGION=0K,TIME=NOLIMIT,COND=(4,LT),
+//             RD=R
+//*   RD=R CONTROLA O RESTART AUTOMATICO PELO JES EM CASO DE QUEDA DO
+//*   SISTEMA (SMF/CKPT) - NAO TEM RELACAO COM O RESTART MANUAL NO
+//*   SUBMIT. O PARM RESTART=stepname JA FUNCIONA NORMALMENTE NO
+//*   SUBMIT DESTE JOB SEM PRECISAR DE NENHUM AJUSTE NO JOB CARD; VER
+//*   EM CADA STEP ABAIXO QUE GRAVA DATASET COM DISP=(,CATLG,DELETE)
+//*   A OBSERVACAO DE QUE O DATASET PRECISA SER EXCLUIDO ANTES DE UM
+//*   RESTART A PARTIR DAQUELE STEP.
+//*
 //* %%GLOBAL GLOBAPCS                                                   
 /*XEQ %%XEQ                                                             
 //*                                                                     
@@ -23,6 +31,12 @@
 //* *----------|---------|--------|------------------------------------*
 //* * DD/MM/AA | C999999 | 888888 |                                    *
 //* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132401 | STRD4B0 - RESUMO ENRIQUEC. CEP     *
+//* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132402 | STRS4B0 - QUEBRA CTRL SORT DS4B0   *
+//* *----------|---------|--------|------------------------------------*
+//* * 08/08/26 | C048271 | 132403 | RD=R + OBSERVACOES DE RESTART/STEP *
+//* *----------|---------|--------|------------------------------------*
 //* ********************************************************************
 //*                                                                     
 //JOBLIB   DD  DISP=SHR,                                                
@@ -42,6 +56,8 @@
 //* %%SET %%CNT = PRD.V01.PROCESS.CNT.PLEX02
 //* %%SET %%VCNDP = CND.P6                                
 //*                                                                     
+//*   RESTART: ESTE STEP GRAVA INDOUT COM DISP=(,CATLG,DELETE) -
+//*   EXCLUIR O DATASET ANTES DE REINICIAR O JOB A PARTIR DE STEP01.
 //STEP01   EXEC PGM=IDCAMS,                                             
 //             COND=(4,LT)                                              
 //SYSPRINT DD  SYSOUT=*                                                 
@@ -91,6 +107,8 @@
 //             UNIT=3390,                                               
 //             SPACE=(TRK,(5,2),RLSE)                                   
 //*                                                                     
+//*   RESTART: ESTE STEP GRAVA SCSDS4B0 COM DISP=(,CATLG,DELETE) -
+//*   EXCLUIR O DATASET ANTES DE REINICIAR O JOB A PARTIR DE STEP03.
 //STEP03   EXEC PGM=IKJEFT1A,                                           
 //             COND=(0,NE),                                             
 //             DYNAMNBR=20                                              
@@ -112,9 +130,20 @@
 //SYSTSIN  DD  *                                                        
   DSN SYSTEM(%%DB2GRP)                                                  
   RUN  PROGRAM(PCSPBD06) PLAN(PCSBATCH)                                 
-//*                                                                     
-//*                                                                     
-//STEP04   EXEC PGM=SORT,                                               
+//*
+//*
+//STRD4B0  EXEC PGM=PCSRD4B0,
+//             COND=(0,NE)
+//ENTDS4B0 DD  DISP=SHR,
+//             DSN=%%ALIAS%%.PCS.MZ.BDS2.JBD22.PBD06.DS4B0.D%%ODATE
+//RELDS4B0 DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//*
+//*
+//*   RESTART: ESTE STEP GRAVA SORTOUT COM DISP=(,CATLG,DELETE) -
+//*   EXCLUIR O DATASET ANTES DE REINICIAR O JOB A PARTIR DE STEP04.
+//STEP04   EXEC PGM=SORT,
 //             COND=(0,NE)                                              
 //SORTIN   DD  DISP=SHR,                                                
 //             DSN=%%ALIAS%%.PCS.MZ.BDS2.JBD22.PBD06.DS4B0.D%%ODATE     
@@ -131,12 +160,21 @@
                  13,01,CH,A,        ** C4C6-TIPOREG                     
                  32,28,CH,A,        ** C4C6-CLAVE                       
                  69,02,CH,A)        ** C4C6-TIPREG-DETALLE              
-//*                                                                     
-//SYSOUT   DD  SYSOUT=*                                                 
-//SYSPRINT DD  SYSOUT=*                                                 
-//*                                                                     
-//*                                                                     
-//STEP05  EXEC PGM=IDCAMS                                              
+//*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//*
+//*
+//STRS4B0  EXEC PGM=PCSRS4B0,
+//             COND=(0,NE)
+//SORTDS4B0 DD DISP=SHR,
+//             DSN=%%ALIAS%%.PCS.MZ.BZX0.JBD22.PBD06.DS4B0.SORT
+//RELDS4B0 DD  SYSOUT=*
+//SYSOUT   DD  SYSOUT=*
+//SYSPRINT DD  SYSOUT=*
+//*
+//*
+//STEP05  EXEC PGM=IDCAMS
 //SYSPRINT DD  SYSOUT=*                                                 
 //SYSOUT   DD  SYSOUT=*                                                 
 //SYSIN    DD  *                                                        
@@ -162,6 +200,8 @@
   IF MAXCC=4 THEN SET MAXCC=01
 //*
 //*                                                                     
+//*   RESTART: ESTE STEP GRAVA ECED1901 COM DISP=(NEW,CATLG,DELETE) -
+//*   EXCLUIR O DATASET ANTES DE REINICIAR O JOB A PARTIR DE STEP07.
 //STEP07   EXEC PGM=ECEPB609,                                           
 //             COND=(0,NE),                                             
 //             DYNAMNBR=20,                                             
@@ -187,6 +227,8 @@
 //*  %%IF %%AMB EQ P6                                                   
 //*                                                                     
 //*                                                                     
+//*   RESTART: ESTE STEP GRAVA SYSUT2 COM DISP=(,CATLG,DELETE) -
+//*   EXCLUIR O DATASET ANTES DE REINICIAR O JOB A PARTIR DE STEP08.
 //STEP08  EXEC PGM=ICEGENER,                                           
 //             COND=(0,NE)                                              
 //SYSPRINT DD  SYSOUT=*                                                 
@@ -239,6 +281,8 @@ COND ADD COND GDBUR-ELO-SUGAP0323 %%DD%%.%%MM
 /*                                                                      
 //  ENDIF                                                               
 //*                                                                     
+//*   RESTART: ESTE STEP GRAVA BT663G1 COM DISP=(NEW,CATLG,DELETE) -
+//*   EXCLUIR O DATASET ANTES DE REINICIAR O JOB A PARTIR DE STEP11.
 //STEP11  EXEC PGM=PCSBT663,                                           
 //             COND=(0,NE)                                              
 //SYSIN    DD  DISP=SHR,                                                
@@ -254,6 +298,8 @@ COND ADD COND GDBUR-ELO-SUGAP0323 %%DD%%.%%MM
 //SYSPRINT DD  SYSOUT=*                                                 
 //SYSOUT   DD  SYSOUT=*                                                 
 //*                                      
+//*   RESTART: ESTE STEP GRAVA SYSREC00 COM DISP=(NEW,CATLG,DELETE) -
+//*   EXCLUIR O DATASET ANTES DE REINICIAR O JOB A PARTIR DE STEP12.
 //STEP12  EXEC PGM=IKJEFT01,                                           
 //             COND=(5,LE),                                             
 //             DYNAMNBR=200                                             
@@ -277,6 +323,8 @@ COND ADD COND GDBUR-ELO-SUGAP0323 %%DD%%.%%MM
               NU_ANO_EXTRATO                                            
        FROM PCS.PCSTBD58_EXTRATO_ANUAL;                                 
 //*
+//*   RESTART: ESTE STEP GRAVA SYSREC00 COM DISP=(,CATLG,DELETE) -
+//*   EXCLUIR O DATASET ANTES DE REINICIAR O JOB A PARTIR DE STEP13.
 //STEP13 EXEC PGM=IKJEFT01,                                           
 //             DYNAMNBR=200                                             
 //STEPLIB  DD DSN=DB2.%%DB2GRP.RUNLIB.LOAD,DISP=SHR                     
@@ -324,6 +372,9 @@ COND ADD COND GDBUR-ELO-SUGAP0323 %%DD%%.%%MM
 //* Novas inclus√µes a partir daqui
 //*
 //*
+//*   RESTART: ESTE STEP GRAVA SORTOUT1/PBELIG1/INDOUT2/SYSUT29/
+//*   SYSUT26 COM DISP=(,CATLG,DELETE) - EXCLUIR OS DATASETS ANTES DE
+//*   REINICIAR O JOB A PARTIR DE STEP14.
 //STEP14 EXEC PGM=DMBATCH,
 //             PARM=(YYSLY),COND=(0,NE)
 //SYSIN    DD  *
