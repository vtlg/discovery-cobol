@@ -0,0 +1,148 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSRS4B0.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   RELATORIO DE QUEBRA DE CONTROLE POR CENTRALIZADORA SOBRE O
+      *   ARQUIVO ORDENADO DO STEP04 (SORTOUT DE DS4B0), EMITINDO O
+      *   TOTAL DE CARTAS POR CENTRALIZADORA E O TOTAL GERAL DO LOTE.
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       CONFIGURATION                    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  SORTDS4B0  ASSIGN   TO    SORTDS4B0.
+           SELECT  RELATORIO  ASSIGN   TO    RELDS4B0.
+
+      *+---------------------------------------------------------------+
+      *                      DATA   DIVISION
+      *                      ===============
+      *+---------------------------------------------------------------+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  SORTDS4B0
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 3250   CHARACTERS.
+       01  R-SORTDS4B0.
+           05  FILLER                      PIC X(12).
+           05  C4C6-TIPOREG                PIC X(01).
+           05  FILLER                      PIC X(18).
+           05  C4C6-CLAVE                  PIC X(28).
+           05  FILLER                      PIC X(09).
+           05  C4C6-TIPREG-DETALLE         PIC X(02).
+           05  FILLER                      PIC X(3120).
+           05  DS4B0-NU-CENTRALIZADORA     PIC X(09).
+           05  FILLER                      PIC X(01).
+           05  DS4B0-CEP                   PIC X(10).
+           05  DS4B0-NU-ETIQUETA-AMRDO     PIC X(09).
+           05  FILLER                      PIC X(31).
+
+       FD  RELATORIO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133   CHARACTERS.
+       01  R-RELATORIO    PIC X(133).
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  AREA DE CONTROLE DE QUEBRA POR CENTRALIZADORA.
+       01  WS-AREA-CONTROLE.
+           05  WS-CENTRALIZADORA-ANTERIOR  PIC X(09)  VALUE SPACES.
+           05  WS-CONT-CENTRALIZADORA      PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-GERAL               PIC 9(07)  VALUE ZEROS.
+           05  WS-FIM-SORTDS4B0            PIC X(01)  VALUE 'N'.
+               88  FIM-SORTDS4B0           VALUE 'S'.
+
+      ***  LINHAS DE RELATORIO.
+       01  WS-REL-CABECALHO.
+           05  FILLER                      PIC X(40)  VALUE
+               'QUEBRA DE CONTROLE DS4B0 - CENTRALIZADO'.
+           05  FILLER                      PIC X(93)  VALUE SPACES.
+
+       01  WS-REL-QUEBRA.
+           05  FILLER                      PIC X(16)  VALUE
+               'CENTRALIZADORA: '.
+           05  WS-QB-CENTRALIZADORA        PIC X(09).
+           05  FILLER                      PIC X(108) VALUE SPACES.
+
+       01  WS-REL-TOTAL-CENTRAL.
+           05  FILLER                      PIC X(30)  VALUE
+               'TOTAL DA CENTRALIZADORA.....:'.
+           05  WS-TC-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(96)  VALUE SPACES.
+
+       01  WS-REL-TOTAL-GERAL.
+           05  FILLER                      PIC X(21)  VALUE
+               'TOTAL GERAL.........:'.
+           05  WS-TG-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(105) VALUE SPACES.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                    SECTION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSA UNTIL FIM-SORTDS4B0.
+           PERFORM 3000-FIM.
+           STOP RUN.
+
+       1000-INICIO.
+      *------------.
+           OPEN INPUT  SORTDS4B0.
+           OPEN OUTPUT RELATORIO.
+           WRITE R-RELATORIO               FROM WS-REL-CABECALHO.
+           PERFORM 2100-LER-PROXIMO.
+
+       2000-PROCESSA.
+      *------------.
+           IF  DS4B0-NU-CENTRALIZADORA NOT = WS-CENTRALIZADORA-ANTERIOR
+               PERFORM 2200-QUEBRA-CONTROLE
+           END-IF.
+           ADD 1                           TO WS-CONT-CENTRALIZADORA.
+           ADD 1                           TO WS-CONT-GERAL.
+           PERFORM 2100-LER-PROXIMO.
+
+       2100-LER-PROXIMO.
+      *------------.
+           READ SORTDS4B0
+               AT END
+                   SET  FIM-SORTDS4B0      TO TRUE
+           END-READ.
+
+       2200-QUEBRA-CONTROLE.
+      *------------.
+           IF  WS-CENTRALIZADORA-ANTERIOR NOT = SPACES
+               PERFORM 2210-IMPRIME-TOTAL-CENTRALIZADORA
+           END-IF.
+           MOVE DS4B0-NU-CENTRALIZADORA    TO WS-CENTRALIZADORA-ANTERIOR.
+           MOVE ZEROS                      TO WS-CONT-CENTRALIZADORA.
+           MOVE DS4B0-NU-CENTRALIZADORA    TO WS-QB-CENTRALIZADORA.
+           WRITE R-RELATORIO               FROM WS-REL-QUEBRA.
+
+       2210-IMPRIME-TOTAL-CENTRALIZADORA.
+      *------------.
+           MOVE WS-CONT-CENTRALIZADORA     TO WS-TC-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-CENTRAL.
+
+       3000-FIM.
+      *------------.
+           IF  WS-CENTRALIZADORA-ANTERIOR NOT = SPACES
+               PERFORM 2210-IMPRIME-TOTAL-CENTRALIZADORA
+           END-IF.
+           MOVE WS-CONT-GERAL              TO WS-TG-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-GERAL.
+           CLOSE SORTDS4B0.
+           CLOSE RELATORIO.
