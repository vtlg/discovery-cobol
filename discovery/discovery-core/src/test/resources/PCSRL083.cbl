@@ -0,0 +1,211 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSRL083.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   RELATORIO DE NAVEGACAO DA TABELA MPDT083 (LOG GENERICO),
+      *   AGRUPADO POR PROGRAMA/INDICA PARA UM DETERMINADO DIA,
+      *   COM O CAMPO DATOS DECODIFICADO CONFORME O PROGRAMA GRAVADOR.
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       CONFIGURATION                    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  RELATORIO  ASSIGN   TO    RELMPD83.
+
+      *+---------------------------------------------------------------+
+      *                      DATA   DIVISION
+      *                      ===============
+      *+---------------------------------------------------------------+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  RELATORIO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133   CHARACTERS.
+       01  R-RELATORIO    PIC X(133).
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  CONSTANTES
+       01  CT-LITERALES.
+           05  CT-PCSPSD49                 PIC X(08)  VALUE 'PCSPSD49'.
+
+      ***  PARAMETRO DE ENTRADA (DIA A SER RELATADO - AAAAMMDD).
+       01  WS-PARM-ENTRADA.
+           05  WS-PARM-DIA                 PIC X(08).
+
+      ***  AREA DE CONTROLE DE QUEBRA POR PROGRAMA/INDICA.
+       01  WS-AREA-CONTROLE.
+           05  WS-PROGRAMA-ANTERIOR        PIC X(08)  VALUE SPACES.
+           05  WS-INDICA-ANTERIOR          PIC X(01)  VALUE SPACES.
+           05  WS-CONT-PROGRAMA            PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-GERAL                PIC 9(07)  VALUE ZEROS.
+           05  WS-FIM-MPDT083              PIC X(01)  VALUE 'N'.
+               88  FIM-MPDT083             VALUE 'S'.
+
+      ***  LINHAS DE RELATORIO.
+       01  WS-REL-CABECALHO.
+           05  FILLER                      PIC X(20)  VALUE
+               'RELATORIO MPDT083 - '.
+           05  WS-CAB-DIA                  PIC X(08).
+           05  FILLER                      PIC X(105) VALUE SPACES.
+
+       01  WS-REL-QUEBRA.
+           05  FILLER                      PIC X(11)  VALUE
+               'PROGRAMA : '.
+           05  WS-QB-PROGRAMA              PIC X(08).
+           05  FILLER                      PIC X(11)  VALUE
+               '  INDICA: '.
+           05  WS-QB-INDICA                PIC X(01).
+           05  FILLER                      PIC X(102) VALUE SPACES.
+
+       01  WS-REL-DETALHE.
+           05  WS-DT-NUMSEC                PIC ZZZZZZZ9.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  WS-DT-CADENA                PIC X(30).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  WS-DT-DATOS-DECODIF         PIC X(92).
+      ***  DECODIFICACAO DO CAMPO ACIMA QUANDO GRAVADO PELA PCSPSD49 -
+      ***  LAYOUT CONFORME COPYBOOKS/PCSDSD49 (LOG-REGISTRO).
+           05  WS-DATOS-PCSPSD49  REDEFINES  WS-DT-DATOS-DECODIF.
+               10  WS-DPS-PROGRAMA             PIC X(08).
+               10  WS-DPS-OPERACAO             PIC X(01).
+               10  WS-DPS-USUARIO              PIC X(08).
+               10  WS-DPS-DATA-HORA            PIC X(26).
+               10  WS-DPS-ENTIDADE             PIC X(04).
+               10  WS-DPS-EMPSA-PARCEIRA       PIC X(10).
+               10  WS-DPS-PRDTO-EMPRESA        PIC X(10).
+               10  FILLER                      PIC X(25).
+
+       01  WS-REL-TOTAL-PROGRAMA.
+           05  FILLER                      PIC X(20)  VALUE
+               'TOTAL DO PROGRAMA : '.
+           05  WS-TP-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(106) VALUE SPACES.
+
+       01  WS-REL-TOTAL-GERAL.
+           05  FILLER                      PIC X(21)  VALUE
+               'TOTAL GERAL.........'.
+           05  WS-TG-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(105) VALUE SPACES.
+
+      ***  COMUNICACAO DO COM O DB2.
+           EXEC SQL  INCLUDE  SQLCA    END-EXEC.
+
+      ***  TABELA DE LOG GENERICO.
+           EXEC SQL  INCLUDE  MPDT083 END-EXEC.
+
+      ***  CURSOR DE LEITURA ORDENADO POR PROGRAMA/INDICA.
+      ***  MPDT083 NAO TEM COLUNA DE DATA (NUMSEC E SEQUENCIAL,
+      ***  CADENA CARREGA CONTEUDO LIVRE DEFINIDO POR QUEM GRAVA -
+      ***  P.EX. 'ALTERACO' NA GRAVACAO DE OVERFLOW DE TS E
+      ***  'SQLCODE=... SQLSTATE=...' NA GRAVACAO DE ERRO DA PCSPSQLE,
+      ***  NENHUM DOS DOIS UMA DATA), ENTAO O FILTRO POR DIA NAO PODE
+      ***  SER APLICADO NO
+      ***  CURSOR; WS-PARM-DIA E USADO SOMENTE NO CABECALHO DO
+      ***  RELATORIO PARA IDENTIFICAR A RODADA.
+           EXEC SQL
+             DECLARE CUR_REL_083 CURSOR FOR
+               SELECT NUMSEC, INDICA, PROGRAMA, CADENA, DATOS
+               FROM   MPDT083
+               ORDER BY PROGRAMA, INDICA, NUMSEC
+           END-EXEC.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                    SECTION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSA UNTIL FIM-MPDT083.
+           PERFORM 3000-FIM.
+           STOP RUN.
+
+       1000-INICIO.
+      *------------.
+           ACCEPT WS-PARM-DIA              FROM SYSIN.
+           MOVE WS-PARM-DIA                TO WS-CAB-DIA.
+           WRITE R-RELATORIO               FROM WS-REL-CABECALHO.
+           EXEC SQL
+                OPEN CUR_REL_083
+           END-EXEC.
+           PERFORM 2100-LER-PROXIMO.
+
+       2000-PROCESSA.
+      *------------.
+           IF  PROGRAMA OF DCLMPDT083 NOT = WS-PROGRAMA-ANTERIOR
+           OR  INDICA   OF DCLMPDT083 NOT = WS-INDICA-ANTERIOR
+               PERFORM 2200-QUEBRA-CONTROLE
+           END-IF.
+           PERFORM 2300-DECODIFICA-DATOS.
+           MOVE NUMSEC OF DCLMPDT083       TO WS-DT-NUMSEC.
+           MOVE CADENA OF DCLMPDT083       TO WS-DT-CADENA.
+           WRITE R-RELATORIO               FROM WS-REL-DETALHE.
+           ADD 1                           TO WS-CONT-PROGRAMA.
+           ADD 1                           TO WS-CONT-GERAL.
+           PERFORM 2100-LER-PROXIMO.
+
+       2100-LER-PROXIMO.
+      *------------.
+           EXEC SQL
+                FETCH CUR_REL_083
+                INTO  :DCLMPDT083.NUMSEC,
+                      :DCLMPDT083.INDICA,
+                      :DCLMPDT083.PROGRAMA,
+                      :DCLMPDT083.CADENA,
+                      :DCLMPDT083.DATOS
+           END-EXEC.
+           IF  SQLCODE = 100
+               MOVE 'S'                    TO WS-FIM-MPDT083
+           END-IF.
+
+       2200-QUEBRA-CONTROLE.
+      *------------.
+           IF  WS-PROGRAMA-ANTERIOR NOT = SPACES
+               PERFORM 2210-IMPRIME-TOTAL-PROGRAMA
+           END-IF.
+           MOVE PROGRAMA OF DCLMPDT083     TO WS-PROGRAMA-ANTERIOR.
+           MOVE INDICA   OF DCLMPDT083     TO WS-INDICA-ANTERIOR.
+           MOVE ZEROS                      TO WS-CONT-PROGRAMA.
+           MOVE PROGRAMA OF DCLMPDT083     TO WS-QB-PROGRAMA.
+           MOVE INDICA   OF DCLMPDT083     TO WS-QB-INDICA.
+           WRITE R-RELATORIO               FROM WS-REL-QUEBRA.
+
+       2210-IMPRIME-TOTAL-PROGRAMA.
+      *------------.
+           MOVE WS-CONT-PROGRAMA           TO WS-TP-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-PROGRAMA.
+
+      ***  A DECODIFICACAO DE DATOS DEPENDE DO PROGRAMA GRAVADOR.
+       2300-DECODIFICA-DATOS.
+      *------------.
+           MOVE SPACES                     TO WS-DT-DATOS-DECODIF.
+           EVALUATE PROGRAMA OF DCLMPDT083
+               WHEN CT-PCSPSD49
+                   MOVE DATOS OF DCLMPDT083 TO WS-DATOS-PCSPSD49
+               WHEN OTHER
+                   MOVE DATOS OF DCLMPDT083(1:92) TO WS-DT-DATOS-DECODIF
+           END-EVALUATE.
+
+       3000-FIM.
+      *------------.
+           IF  WS-PROGRAMA-ANTERIOR NOT = SPACES
+               PERFORM 2210-IMPRIME-TOTAL-PROGRAMA
+           END-IF.
+           MOVE WS-CONT-GERAL              TO WS-TG-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-GERAL.
+           EXEC SQL
+                CLOSE CUR_REL_083
+           END-EXEC.
