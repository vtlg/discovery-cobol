@@ -0,0 +1,155 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSRELI.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   RELATORIO DE SUBTOTAIS POR AGENCIA DA LIQUIDACAO GERADA PELO
+      *   PCSPBELI (STEP ST04ELI), A PARTIR DO EXTRATO DE ENTRADA
+      *   PBELIL1 ORDENADO POR AGENCIA (VER STSAGELI): QUANTIDADE DE
+      *   CONTRATOS E VALOR TOTAL LIQUIDADO POR AGENCIA, COM QUEBRA DE
+      *   CONTROLE, MAIS O TOTAL GERAL.
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       CONFIGURATION                    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  ENTAGELI   ASSIGN   TO    ENTAGELI.
+           SELECT  RELATORIO  ASSIGN   TO    RELAGELI.
+
+      *+---------------------------------------------------------------+
+      *                      DATA   DIVISION
+      *                      ===============
+      *+---------------------------------------------------------------+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ENTAGELI
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 100   CHARACTERS.
+       01  R-ENTAGELI.
+           05  AGELI-CO-AGENCIA            PIC X(04).
+           05  AGELI-NR-CONTRATO           PIC X(10).
+           05  AGELI-DT-LIQUIDACAO         PIC X(08).
+           05  AGELI-VL-LIQUIDACAO         PIC S9(11)V99  COMP-3.
+           05  FILLER                      PIC X(71).
+
+       FD  RELATORIO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133   CHARACTERS.
+       01  R-RELATORIO    PIC X(133).
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  AREA DE CONTROLE.
+       01  WS-AREA-CONTROLE.
+           05  WS-FIM-ENTAGELI             PIC X(01)  VALUE 'N'.
+               88  FIM-ENTAGELI            VALUE 'S'.
+           05  WS-PRIMEIRA-LEITURA         PIC X(01)  VALUE 'S'.
+               88  PRIMEIRA-LEITURA        VALUE 'S'.
+           05  WS-AGENCIA-ANTERIOR         PIC X(04)  VALUE SPACES.
+           05  WS-CONT-AGENCIA             PIC 9(05)  VALUE ZEROS.
+           05  WS-VALOR-AGENCIA            PIC S9(13)V99 VALUE ZEROS.
+           05  WS-CONT-GERAL               PIC 9(07)  VALUE ZEROS.
+           05  WS-VALOR-GERAL              PIC S9(13)V99 VALUE ZEROS.
+
+      ***  LINHAS DE RELATORIO.
+       01  WS-REL-CABECALHO.
+           05  FILLER                      PIC X(38)  VALUE
+               'SUBTOTAIS POR AGENCIA - LIQUIDACAO   '.
+           05  FILLER                      PIC X(95)  VALUE SPACES.
+
+       01  WS-REL-SUBTOTAL.
+           05  FILLER                      PIC X(11)  VALUE
+               'AGENCIA...:'.
+           05  WS-ST-AGENCIA               PIC X(04).
+           05  FILLER                      PIC X(03)  VALUE SPACES.
+           05  FILLER                      PIC X(15)  VALUE
+               'QTDE CONTRATOS:'.
+           05  WS-ST-CONTADOR              PIC ZZZZ9.
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  FILLER                      PIC X(07)  VALUE
+               'VALOR: '.
+           05  WS-ST-VALOR                 PIC ZZZZZZZZZZZ,99-.
+           05  FILLER                      PIC X(72) VALUE SPACES.
+
+       01  WS-REL-TOTAL-GERAL.
+           05  FILLER                      PIC X(20)  VALUE
+               'TOTAL GERAL........:'.
+           05  FILLER                      PIC X(15)  VALUE
+               'QTDE CONTRATOS:'.
+           05  WS-TG-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  FILLER                      PIC X(07)  VALUE
+               'VALOR: '.
+           05  WS-TG-VALOR                 PIC ZZZZZZZZZZZ,99-.
+           05  FILLER                      PIC X(66) VALUE SPACES.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                    SECTION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSA UNTIL FIM-ENTAGELI.
+           PERFORM 2900-IMPRIME-SUBTOTAL.
+           PERFORM 3000-FIM.
+           STOP RUN.
+
+       1000-INICIO.
+      *------------.
+           OPEN INPUT  ENTAGELI.
+           OPEN OUTPUT RELATORIO.
+           WRITE R-RELATORIO               FROM WS-REL-CABECALHO.
+           PERFORM 2100-LER-PROXIMO.
+
+       2000-PROCESSA.
+      *------------.
+           IF  NOT PRIMEIRA-LEITURA
+           AND AGELI-CO-AGENCIA NOT = WS-AGENCIA-ANTERIOR
+               PERFORM 2900-IMPRIME-SUBTOTAL
+           END-IF.
+           MOVE 'N'                        TO WS-PRIMEIRA-LEITURA.
+           MOVE AGELI-CO-AGENCIA           TO WS-AGENCIA-ANTERIOR.
+           ADD 1                           TO WS-CONT-AGENCIA
+                                               WS-CONT-GERAL.
+           ADD AGELI-VL-LIQUIDACAO         TO WS-VALOR-AGENCIA
+                                               WS-VALOR-GERAL.
+           PERFORM 2100-LER-PROXIMO.
+
+       2100-LER-PROXIMO.
+      *------------.
+           READ ENTAGELI
+               AT END
+                   SET  FIM-ENTAGELI       TO TRUE
+           END-READ.
+
+       2900-IMPRIME-SUBTOTAL.
+      *------------.
+           IF  WS-CONT-AGENCIA > ZEROS
+               MOVE WS-AGENCIA-ANTERIOR    TO WS-ST-AGENCIA
+               MOVE WS-CONT-AGENCIA        TO WS-ST-CONTADOR
+               MOVE WS-VALOR-AGENCIA       TO WS-ST-VALOR
+               WRITE R-RELATORIO           FROM WS-REL-SUBTOTAL
+               MOVE ZEROS                  TO WS-CONT-AGENCIA
+                                               WS-VALOR-AGENCIA
+           END-IF.
+
+       3000-FIM.
+      *------------.
+           MOVE WS-CONT-GERAL              TO WS-TG-CONTADOR.
+           MOVE WS-VALOR-GERAL             TO WS-TG-VALOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-GERAL.
+           CLOSE ENTAGELI.
+           CLOSE RELATORIO.
