@@ -0,0 +1,165 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSRT663.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   RELATORIO DE TOTAIS DE CONTROLE DO EXTRATO CONTABIL GERADO
+      *   PELO PCSBT663 (DATASET BT663G1 DO STEP11): QUANTIDADE DE
+      *   LANCAMENTOS E SOMATORIA DE VALOR POR TIPO DE LANCAMENTO
+      *   (DEBITO/CREDITO), PARA CONFERENCIA DO BATIMENTO CONTABIL.
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       CONFIGURATION                    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  ENTBT663   ASSIGN   TO    ENTBT663.
+           SELECT  RELATORIO  ASSIGN   TO    RELBT663.
+
+      *+---------------------------------------------------------------+
+      *                      DATA   DIVISION
+      *                      ===============
+      *+---------------------------------------------------------------+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ENTBT663
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 100   CHARACTERS.
+       01  R-ENTBT663.
+           05  BT663-CODENT                PIC X(04).
+           05  BT663-CONTA                 PIC X(10).
+           05  BT663-TIPOLANC              PIC X(01).
+               88  BT663-DEBITO            VALUE 'D'.
+               88  BT663-CREDITO           VALUE 'C'.
+           05  BT663-DATAMOV               PIC X(08).
+           05  BT663-VALOR                 PIC S9(11)V99  COMP-3.
+           05  FILLER                      PIC X(70).
+
+       FD  RELATORIO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133   CHARACTERS.
+       01  R-RELATORIO    PIC X(133).
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  AREA DE CONTROLE.
+       01  WS-AREA-CONTROLE.
+           05  WS-FIM-ENTBT663             PIC X(01)  VALUE 'N'.
+               88  FIM-ENTBT663            VALUE 'S'.
+           05  WS-CONT-LIDOS               PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-DEBITO              PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-CREDITO             PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-INVALIDO            PIC 9(07)  VALUE ZEROS.
+           05  WS-VALOR-DEBITO             PIC S9(13)V99 VALUE ZEROS.
+           05  WS-VALOR-CREDITO            PIC S9(13)V99 VALUE ZEROS.
+           05  WS-VALOR-DIFERENCA          PIC S9(13)V99 VALUE ZEROS.
+
+      ***  LINHAS DE RELATORIO.
+       01  WS-REL-CABECALHO.
+           05  FILLER                      PIC X(38)  VALUE
+               'TOTAIS DE CONTROLE - EXTRATO BT663   '.
+           05  FILLER                      PIC X(95)  VALUE SPACES.
+
+       01  WS-REL-TOTAL-LIDOS.
+           05  FILLER                      PIC X(26)  VALUE
+               'TOTAL DE LANCAMENTOS....:'.
+           05  WS-TL-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(100) VALUE SPACES.
+
+       01  WS-REL-TOTAL-DEBITO.
+           05  FILLER                      PIC X(26)  VALUE
+               'QTDE / VALOR DEBITO.....:'.
+           05  WS-TD-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  WS-TD-VALOR                 PIC ZZZZZZZZZZZ,99-.
+           05  FILLER                      PIC X(83)  VALUE SPACES.
+
+       01  WS-REL-TOTAL-CREDITO.
+           05  FILLER                      PIC X(26)  VALUE
+               'QTDE / VALOR CREDITO....:'.
+           05  WS-TC-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  WS-TC-VALOR                 PIC ZZZZZZZZZZZ,99-.
+           05  FILLER                      PIC X(83)  VALUE SPACES.
+
+       01  WS-REL-TOTAL-INVALIDO.
+           05  FILLER                      PIC X(26)  VALUE
+               'TIPO LANCAMENTO INVALIDO:'.
+           05  WS-TI-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(100) VALUE SPACES.
+
+       01  WS-REL-DIFERENCA.
+           05  FILLER                      PIC X(26)  VALUE
+               'DIFERENCA DEBITO-CREDITO:'.
+           05  WS-DF-VALOR                 PIC ZZZZZZZZZZZ,99-.
+           05  FILLER                      PIC X(94)  VALUE SPACES.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                    SECTION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSA UNTIL FIM-ENTBT663.
+           PERFORM 3000-FIM.
+           STOP RUN.
+
+       1000-INICIO.
+      *------------.
+           OPEN INPUT  ENTBT663.
+           OPEN OUTPUT RELATORIO.
+           WRITE R-RELATORIO               FROM WS-REL-CABECALHO.
+           PERFORM 2100-LER-PROXIMO.
+
+       2000-PROCESSA.
+      *------------.
+           ADD 1                           TO WS-CONT-LIDOS.
+           EVALUATE TRUE
+               WHEN BT663-DEBITO
+                   ADD 1                   TO WS-CONT-DEBITO
+                   ADD BT663-VALOR         TO WS-VALOR-DEBITO
+               WHEN BT663-CREDITO
+                   ADD 1                   TO WS-CONT-CREDITO
+                   ADD BT663-VALOR         TO WS-VALOR-CREDITO
+               WHEN OTHER
+                   ADD 1                   TO WS-CONT-INVALIDO
+           END-EVALUATE.
+           PERFORM 2100-LER-PROXIMO.
+
+       2100-LER-PROXIMO.
+      *------------.
+           READ ENTBT663
+               AT END
+                   SET  FIM-ENTBT663       TO TRUE
+           END-READ.
+
+       3000-FIM.
+      *------------.
+           SUBTRACT WS-VALOR-CREDITO FROM WS-VALOR-DEBITO
+               GIVING WS-VALOR-DIFERENCA.
+           MOVE WS-CONT-LIDOS              TO WS-TL-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-LIDOS.
+           MOVE WS-CONT-DEBITO             TO WS-TD-CONTADOR.
+           MOVE WS-VALOR-DEBITO            TO WS-TD-VALOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-DEBITO.
+           MOVE WS-CONT-CREDITO            TO WS-TC-CONTADOR.
+           MOVE WS-VALOR-CREDITO           TO WS-TC-VALOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-CREDITO.
+           MOVE WS-CONT-INVALIDO           TO WS-TI-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL-INVALIDO.
+           MOVE WS-VALOR-DIFERENCA         TO WS-DF-VALOR.
+           WRITE R-RELATORIO               FROM WS-REL-DIFERENCA.
+           CLOSE ENTBT663.
+           CLOSE RELATORIO.
