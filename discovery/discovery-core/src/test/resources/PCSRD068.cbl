@@ -0,0 +1,157 @@
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PCSRD068.
+       AUTHOR           EQUIPE PCS.
+       DATE-WRITTEN.    AGOSTO 2026.
+       ENVIRONMENT DIVISION.
+      *OBJETIVO:
+      *   RELATORIO DE DIFERENCAS CAMPO-A-CAMPO ENTRE REGANT E REGACT
+      *   DO EXTRATO DE HISTORICO MPDT068 (TABLA = '174'), GERADO A
+      *   PARTIR DO UNLOAD DE PCS.MPDT068 (VER STEP13/MPDT174).
+      *
+      *---------------------------------------------------------------
+RSAN  * 08/08/26 | R.SANTOS  | PROGRAMA CRIADO
+      *---------------------------------------------------------------
+      *
+       CONFIGURATION                    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+
+           SELECT  ENTMPD174  ASSIGN   TO    ENTMPD174.
+           SELECT  RELATORIO  ASSIGN   TO    RELMPD68.
+
+      *+---------------------------------------------------------------+
+      *                      DATA   DIVISION
+      *                      ===============
+      *+---------------------------------------------------------------+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  ENTMPD174
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 566   CHARACTERS.
+       01  R-ENTMPD174            PIC X(566).
+
+       FD  RELATORIO
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS
+           RECORD CONTAINS 133   CHARACTERS.
+       01  R-RELATORIO    PIC X(133).
+
+       WORKING-STORAGE                  SECTION.
+
+      ***  TABELA DE HISTORICO (LAYOUT DE MPDT068 + CAMPOS GENERICOS).
+           COPY MPDT068.
+
+      ***  AREA DE CONTROLE.
+       01  WS-AREA-CONTROLE.
+           05  WS-FIM-ENTMPD174        PIC X(01)  VALUE 'N'.
+               88  FIM-ENTMPD174       VALUE 'S'.
+           05  WS-IND-CAMPO            PIC 9(02)  VALUE ZEROS.
+           05  WS-CONT-REGISTROS       PIC 9(07)  VALUE ZEROS.
+           05  WS-CONT-DIFERENCAS      PIC 9(07)  VALUE ZEROS.
+
+      ***  LINHAS DE RELATORIO.
+       01  WS-REL-CABECALHO.
+           05  FILLER                      PIC X(34)  VALUE
+               'DIFERENCAS CAMPO-A-CAMPO MPDT068 '.
+           05  FILLER                      PIC X(99)  VALUE SPACES.
+
+       01  WS-REL-CHAVE.
+           05  FILLER                      PIC X(07)  VALUE
+               'CONTA: '.
+           05  WS-CH-CODENT                PIC X(04).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  WS-CH-CENTALTA              PIC X(04).
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  WS-CH-CUENTA                PIC X(10).
+           05  FILLER                      PIC X(02)  VALUE SPACES.
+           05  FILLER                      PIC X(06)  VALUE
+               'HIST: '.
+           05  WS-CH-NUMSECHIS             PIC ZZZZZZZZ9.
+           05  FILLER                      PIC X(01)  VALUE SPACE.
+           05  FILLER                      PIC X(07)  VALUE
+               'MOTIVO:'.
+           05  WS-CH-MOTIVO                PIC X(02).
+           05  FILLER                      PIC X(79)  VALUE SPACES.
+
+       01  WS-REL-DIFERENCA.
+           05  FILLER                      PIC X(08)  VALUE
+               '  CAMPO '.
+           05  WS-DF-CAMPO                 PIC Z9.
+           05  FILLER                      PIC X(06)  VALUE
+               ' DE [ '.
+           05  WS-DF-ANTES                 PIC X(10).
+           05  FILLER                      PIC X(10)  VALUE
+               ' ] PARA [ '.
+           05  WS-DF-DEPOIS                PIC X(10).
+           05  FILLER                      PIC X(01)  VALUE ' '.
+           05  FILLER                      PIC X(85)  VALUE SPACES.
+
+       01  WS-REL-TOTAL.
+           05  FILLER                      PIC X(24)  VALUE
+               'TOTAL DE DIFERENCAS...:'.
+           05  WS-TT-CONTADOR              PIC ZZZZZZ9.
+           05  FILLER                      PIC X(102) VALUE SPACES.
+
+      ***  PROCEDURE.
+      *
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL                    SECTION.
+           PERFORM 1000-INICIO.
+           PERFORM 2000-PROCESSA UNTIL FIM-ENTMPD174.
+           PERFORM 3000-FIM.
+           STOP RUN.
+
+       1000-INICIO.
+      *------------.
+           OPEN INPUT  ENTMPD174.
+           OPEN OUTPUT RELATORIO.
+           WRITE R-RELATORIO               FROM WS-REL-CABECALHO.
+           PERFORM 2100-LER-PROXIMO.
+
+       2000-PROCESSA.
+      *------------.
+           ADD 1                           TO WS-CONT-REGISTROS.
+           MOVE R-ENTMPD174                TO DCLMPDT068.
+           MOVE SPACES                     TO WS-REL-CHAVE.
+           MOVE CODENT                     TO WS-CH-CODENT.
+           MOVE CENTALTA                   TO WS-CH-CENTALTA.
+           MOVE CUENTA                     TO WS-CH-CUENTA.
+           MOVE NUMSECHIS                  TO WS-CH-NUMSECHIS.
+           MOVE MOTIVO                     TO WS-CH-MOTIVO.
+           WRITE R-RELATORIO               FROM WS-REL-CHAVE.
+           PERFORM 2200-COMPARA-CAMPOS
+               VARYING WS-IND-CAMPO FROM 1 BY 1
+               UNTIL   WS-IND-CAMPO > 20.
+           PERFORM 2100-LER-PROXIMO.
+
+       2100-LER-PROXIMO.
+      *------------.
+           READ ENTMPD174
+               AT END
+                   SET  FIM-ENTMPD174      TO TRUE
+           END-READ.
+
+       2200-COMPARA-CAMPOS.
+      *------------.
+           IF  RA-CAMPO (WS-IND-CAMPO) NOT = RC-CAMPO (WS-IND-CAMPO)
+               ADD 1                       TO WS-CONT-DIFERENCAS
+               MOVE WS-IND-CAMPO           TO WS-DF-CAMPO
+               MOVE RA-CAMPO (WS-IND-CAMPO) TO WS-DF-ANTES
+               MOVE RC-CAMPO (WS-IND-CAMPO) TO WS-DF-DEPOIS
+               WRITE R-RELATORIO           FROM WS-REL-DIFERENCA
+           END-IF.
+
+       3000-FIM.
+      *------------.
+           MOVE WS-CONT-DIFERENCAS         TO WS-TT-CONTADOR.
+           WRITE R-RELATORIO               FROM WS-REL-TOTAL.
+           CLOSE ENTMPD174.
+           CLOSE RELATORIO.
